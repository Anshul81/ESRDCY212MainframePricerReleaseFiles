@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TaxSummary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TAX-SUMMARY-REPORT ASSIGN TO 'TAXSUM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  TAX-SUMMARY-REPORT.
+       01  TAX-SUMMARY-LINE            PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+           88 MASTER-EOF               VALUE '10'.
+       01 WS-REPORT-STATUS         PIC XX.
+           88 REPORT-OK                VALUE '00'.
+
+       01 Report-Data              PIC X(130).
+       01 WS-RUN-DATE              PIC X(10).
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYY      PIC 9(4).
+           05 WS-CURRENT-MM        PIC 9(2).
+           05 WS-CURRENT-DD        PIC 9(2).
+
+       01 WS-ID-EDIT                PIC ZZZZ9.
+       01 WS-YTD-GROSS-EDIT         PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-DEDUCTIONS-EDIT    PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-NET-EDIT           PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-BONUS-EDIT         PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-SSN-MASKED             PIC X(11).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT TAX-SUMMARY-REPORT
+           IF NOT REPORT-OK
+               DISPLAY 'Cannot open tax summary report, status '
+                   WS-REPORT-STATUS
+               CLOSE EMPLOYEE-MASTER
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM Print-Heading
+
+           PERFORM UNTIL MASTER-EOF
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       SET MASTER-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Print-Detail-Line
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE TAX-SUMMARY-REPORT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Print-Heading.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-MM '/' WS-CURRENT-DD '/' WS-CURRENT-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '                   ACME CORPORATION' TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '                YEAR-END TAX SUMMARY' TO Report-Data
+           PERFORM Write-Report-Line
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED BY SIZE
+               INTO Report-Data
+           PERFORM Write-Report-Line
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           STRING 'EMP ID  SSN               YTD GROSS'
+               '  YTD DEDUCTIONS         YTD NET        YTD BONUS'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Report-Line
+           STRING '------  -----------  --------------'
+               '  --------------  --------------  --------------'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Report-Line.
+
+       Print-Detail-Line.
+           MOVE EMP-ID TO WS-ID-EDIT
+           MOVE EMP-YTD-GROSS TO WS-YTD-GROSS-EDIT
+           MOVE EMP-YTD-DEDUCTIONS TO WS-YTD-DEDUCTIONS-EDIT
+           MOVE EMP-YTD-NET TO WS-YTD-NET-EDIT
+           MOVE EMP-YTD-BONUS TO WS-YTD-BONUS-EDIT
+           STRING 'XXX-XX-' EMP-SSN (8:4)
+               DELIMITED BY SIZE INTO WS-SSN-MASKED
+
+           STRING
+               WS-ID-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-SSN-MASKED DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-YTD-GROSS-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-YTD-DEDUCTIONS-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-YTD-NET-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-YTD-BONUS-EDIT DELIMITED BY SIZE
+               INTO Report-Data
+
+           PERFORM Write-Report-Line.
+
+       Write-Report-Line.
+           DISPLAY Report-Data
+           WRITE TAX-SUMMARY-LINE FROM Report-Data.
+       END PROGRAM TaxSummary.
