@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TermPay.
+      * Termination pay run - a separate pass from the regular
+      * biweekly cycle. Reads TERMTRANS.DAT for employees leaving
+      * the company, computes a final paycheck (prorated final-period
+      * pay plus accrued-vacation payout, less a deduction true-up),
+      * marks the master record terminated, and zeroes the vacation
+      * balance so it cannot be paid out twice.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-TRANS ASSIGN TO 'TERMTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TERM-PAY-REPORT ASSIGN TO 'TERMPAY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TERM-TRANS.
+       01  TERM-TRANS-RECORD.
+           05 TERM-EMPLOYEE-ID         PIC 9(5).
+           05 TERM-DATE                PIC 9(8).
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  TERM-PAY-REPORT.
+       01  TERM-PAY-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY WHTABLE.
+
+       01 WS-TRANS-STATUS          PIC XX.
+           88 TRANS-OK                 VALUE '00'.
+           88 TRANS-EOF                VALUE '10'.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+       01 WS-REPORT-STATUS         PIC XX.
+           88 REPORT-OK                VALUE '00'.
+       01 WS-FICA-RATE             PIC V9(5) VALUE .06200.
+       01 WS-MEDICARE-RATE         PIC V9(5) VALUE .01450.
+       01 WS-STANDARD-ANNUAL-HOURS PIC 9(4) VALUE 2080.
+       01 WS-VACATION-HOURLY-RATE  PIC 9(3)V99.
+
+       01 WS-PAY-PERIODS           PIC 9(3).
+       01 WS-FINAL-PERIOD-GROSS    PIC 9(7)V99.
+       01 WS-VACATION-PAYOUT       PIC 9(7)V99.
+       01 WS-COMBINED-GROSS        PIC 9(7)V99.
+       01 WS-FEDERAL-WITHHOLDING   PIC 9(7)V99.
+       01 WS-FICA-WITHHOLDING      PIC 9(5)V99.
+       01 WS-MEDICARE-WITHHOLDING  PIC 9(5)V99.
+       01 WS-TOTAL-DEDUCTIONS      PIC 9(7)V99.
+       01 WS-FINAL-NET             PIC 9(7)V99.
+
+       01 Report-Data              PIC X(100).
+       01 WS-ID-EDIT                PIC ZZZZ9.
+       01 WS-GROSS-EDIT             PIC ZZZ,ZZ9.99.
+       01 WS-VACATION-EDIT          PIC ZZZ,ZZ9.99.
+       01 WS-DEDUCT-EDIT            PIC ZZZ,ZZ9.99.
+       01 WS-NET-EDIT               PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT TERM-TRANS
+           IF NOT TRANS-OK
+               DISPLAY 'Cannot open term trans file, status '
+                   WS-TRANS-STATUS
+               GOBACK
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               CLOSE TERM-TRANS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT TERM-PAY-REPORT
+           IF NOT REPORT-OK
+               DISPLAY 'Cannot open term pay report, status '
+                   WS-REPORT-STATUS
+               CLOSE TERM-TRANS
+               CLOSE EMPLOYEE-MASTER
+               GOBACK
+           END-IF
+
+           PERFORM Print-Heading
+
+           PERFORM UNTIL TRANS-EOF
+               READ TERM-TRANS
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Process-Termination
+               END-READ
+           END-PERFORM
+
+           CLOSE TERM-TRANS
+           CLOSE EMPLOYEE-MASTER
+           CLOSE TERM-PAY-REPORT
+           GOBACK.
+
+       Process-Termination.
+           MOVE TERM-EMPLOYEE-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'No master record for ID ' TERM-EMPLOYEE-ID
+                       ', termination pay not processed'
+               NOT INVALID KEY
+                   PERFORM Compute-Final-Pay
+                   PERFORM Print-Detail-Line
+                   SET EMP-STATUS-TERMINATED TO TRUE
+                   MOVE 0 TO EMP-VACATION-BALANCE
+                   ADD WS-COMBINED-GROSS TO EMP-YTD-GROSS
+                   ADD WS-TOTAL-DEDUCTIONS TO EMP-YTD-DEDUCTIONS
+                   ADD WS-FINAL-NET TO EMP-YTD-NET
+                   REWRITE EMPLOYEE-RECORD
+           END-READ.
+
+       Compute-Final-Pay.
+           EVALUATE TRUE
+               WHEN EMP-PAY-WEEKLY
+                   MOVE 52 TO WS-PAY-PERIODS
+               WHEN EMP-PAY-BIWEEKLY
+                   MOVE 26 TO WS-PAY-PERIODS
+               WHEN OTHER
+                   MOVE 12 TO WS-PAY-PERIODS
+           END-EVALUATE
+           COMPUTE WS-FINAL-PERIOD-GROSS ROUNDED =
+               EMP-SALARY / WS-PAY-PERIODS
+      * EMP-HOURLY-RATE is only ever populated for hourly employees
+      * (see EmployeeData.cbl's layout notes) - for salaried staff it
+      * derives an hourly-equivalent rate off the annual salary instead
+      * of relying on a field that would otherwise be zero.
+           IF EMP-PAY-HOURLY
+               MOVE EMP-HOURLY-RATE TO WS-VACATION-HOURLY-RATE
+           ELSE
+               COMPUTE WS-VACATION-HOURLY-RATE ROUNDED =
+                   EMP-SALARY / WS-STANDARD-ANNUAL-HOURS
+           END-IF
+           COMPUTE WS-VACATION-PAYOUT ROUNDED =
+               EMP-VACATION-BALANCE * WS-VACATION-HOURLY-RATE
+           COMPUTE WS-COMBINED-GROSS =
+               WS-FINAL-PERIOD-GROSS + WS-VACATION-PAYOUT
+
+      * Bracket off the employee's annual salary, same as the regular
+      * cycle's SalaryCalculation does for its own annual-scale gross -
+      * the final combined gross is a single period's payout and would
+      * otherwise always land in the lowest bracket regardless of the
+      * employee's actual pay grade.
+           SET WH-BRACKET-IDX TO 1
+           SEARCH WH-BRACKET-ENTRY
+               AT END
+                   SET WH-BRACKET-IDX TO 4
+               WHEN EMP-SALARY <=
+                   WH-BRACKET-LIMIT (WH-BRACKET-IDX)
+                   CONTINUE
+           END-SEARCH
+           COMPUTE WS-FEDERAL-WITHHOLDING ROUNDED =
+               WS-COMBINED-GROSS * WH-BRACKET-RATE (WH-BRACKET-IDX)
+           COMPUTE WS-FICA-WITHHOLDING ROUNDED =
+               WS-COMBINED-GROSS * WS-FICA-RATE
+           COMPUTE WS-MEDICARE-WITHHOLDING ROUNDED =
+               WS-COMBINED-GROSS * WS-MEDICARE-RATE
+           COMPUTE WS-TOTAL-DEDUCTIONS =
+               WS-FEDERAL-WITHHOLDING + WS-FICA-WITHHOLDING
+               + WS-MEDICARE-WITHHOLDING
+           COMPUTE WS-FINAL-NET =
+               WS-COMBINED-GROSS - WS-TOTAL-DEDUCTIONS.
+
+       Print-Heading.
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '                   ACME CORPORATION' TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '                TERMINATION PAY REPORT' TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           STRING 'EMP ID  FINAL GROSS  VACATION PAYOUT  '
+               'DEDUCTIONS       FINAL NET'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Report-Line.
+
+       Print-Detail-Line.
+           MOVE TERM-EMPLOYEE-ID TO WS-ID-EDIT
+           MOVE WS-COMBINED-GROSS TO WS-GROSS-EDIT
+           MOVE WS-VACATION-PAYOUT TO WS-VACATION-EDIT
+           MOVE WS-TOTAL-DEDUCTIONS TO WS-DEDUCT-EDIT
+           MOVE WS-FINAL-NET TO WS-NET-EDIT
+           STRING
+               WS-ID-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-GROSS-EDIT DELIMITED BY SIZE
+               '       ' DELIMITED BY SIZE
+               WS-VACATION-EDIT DELIMITED BY SIZE
+               '         ' DELIMITED BY SIZE
+               WS-DEDUCT-EDIT DELIMITED BY SIZE
+               '       ' DELIMITED BY SIZE
+               WS-NET-EDIT DELIMITED BY SIZE
+               INTO Report-Data
+           PERFORM Write-Report-Line.
+
+       Write-Report-Line.
+           DISPLAY Report-Data
+           WRITE TERM-PAY-LINE FROM Report-Data.
+       END PROGRAM TermPay.
