@@ -1,23 +1,318 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ReportGeneration.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-REGISTER ASSIGN TO 'PAYREG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTER-STATUS.
+           SELECT CSV-REGISTER ASSIGN TO 'PAYREG.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-REGISTER.
+       01  REGISTER-LINE               PIC X(170).
+       FD  CSV-REGISTER.
+       01  CSV-LINE                    PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 Report-Data              PIC X(100).
+       01 Report-Data              PIC X(170).
+       01 WS-REGISTER-STATUS       PIC XX.
+           88 REGISTER-OK              VALUE '00'.
+       01 WS-REGISTER-OPEN         PIC X VALUE 'N'.
+           88 REGISTER-IS-OPEN         VALUE 'Y'.
+       01 WS-REPORT-FAILED         PIC X VALUE 'N'.
+           88 REPORT-HAS-FAILED        VALUE 'Y'.
+       01 WS-CSV-DATA               PIC X(200).
+       01 WS-CSV-STATUS             PIC XX.
+           88 CSV-OK                   VALUE '00'.
+       01 WS-CSV-ID-EDIT            PIC 99999.
+       01 WS-CSV-NAME               PIC X(40).
+       01 WS-CSV-GROSS-EDIT         PIC Z(6)9.99.
+       01 WS-CSV-FEDERAL-EDIT       PIC Z(6)9.99.
+       01 WS-CSV-STATE-EDIT         PIC Z(6)9.99.
+       01 WS-CSV-FICA-EDIT          PIC Z(6)9.99.
+       01 WS-CSV-MEDICARE-EDIT      PIC Z(6)9.99.
+       01 WS-CSV-HEALTH-EDIT        PIC Z(6)9.99.
+       01 WS-CSV-401K-EDIT          PIC Z(6)9.99.
+       01 WS-CSV-BONUS-EDIT         PIC Z(6)9.99.
+       01 WS-CSV-NET-EDIT           PIC Z(6)9.99.
+
+       01 WS-FIRST-CALL            PIC X VALUE 'Y'.
+           88 WS-IS-FIRST-CALL         VALUE 'Y'.
+       01 WS-LINE-COUNT            PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 20.
+       01 WS-PAGE-NO               PIC 9(3) VALUE 0.
+       01 WS-PAGE-NO-EDIT          PIC ZZ9.
+       01 WS-RUN-DATE              PIC X(10).
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYY      PIC 9(4).
+           05 WS-CURRENT-MM        PIC 9(2).
+           05 WS-CURRENT-DD        PIC 9(2).
+
+       01 WS-GROSS-EDIT            PIC ZZZ,ZZ9.99.
+       01 WS-FEDERAL-EDIT          PIC ZZZ,ZZ9.99.
+       01 WS-STATE-EDIT            PIC ZZZ,ZZ9.99.
+       01 WS-FICA-EDIT             PIC ZZ,ZZ9.99.
+       01 WS-MEDICARE-EDIT         PIC ZZ,ZZ9.99.
+       01 WS-HEALTH-EDIT           PIC ZZ,ZZ9.99.
+       01 WS-401K-EDIT             PIC ZZ,ZZ9.99.
+       01 WS-BONUS-EDIT            PIC ZZ,ZZ9.99.
+       01 WS-NET-EDIT              PIC ZZZ,ZZ9.99.
+       01 WS-ID-EDIT               PIC ZZZZ9.
+       01 WS-DETAIL-NAME           PIC X(40).
+       01 WS-SSN-MASKED            PIC X(11).
+
+       01 WS-TRAILER-COUNT         PIC 9(5) VALUE 0.
+       01 WS-TRAILER-GROSS         PIC 9(9)V99 VALUE 0.
+       01 WS-TRAILER-DEDUCTIONS    PIC 9(9)V99 VALUE 0.
+       01 WS-TRAILER-BONUS         PIC 9(7)V99 VALUE 0.
+       01 WS-TRAILER-NET           PIC 9(9)V99 VALUE 0.
+       01 WS-TRAILER-DEDUCT-LINE   PIC 9(7)V99.
+       01 WS-TRAILER-COUNT-EDIT    PIC ZZZZ9.
+       01 WS-TRAILER-GROSS-EDIT    PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TRAILER-DEDUCT-EDIT   PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TRAILER-BONUS-EDIT    PIC ZZZ,ZZ9.99.
+       01 WS-TRAILER-NET-EDIT      PIC ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
        01 Employee-ID-IN           PIC 9(5).
-       01 Employee-Data-IN         PIC X(80).
+       01 Employee-Data-IN         PIC X(102).
+       01 Gross-Salary-IN          PIC 9(7)V99.
        01 Net-Salary-IN            PIC 9(7)V99.
+       01 Federal-Withholding-IN   PIC 9(7)V99.
+       01 State-Withholding-IN     PIC 9(5)V99.
+       01 FICA-Withholding-IN      PIC 9(5)V99.
+       01 Medicare-Withholding-IN  PIC 9(5)V99.
+       01 Health-Premium-IN        PIC 9(5)V99.
+       01 Retirement-401k-IN       PIC 9(5)V99.
+       01 Bonus-IN                 PIC 9(5)V99.
+       01 End-Of-Run-IN            PIC X.
+           88 REPORT-END-OF-RUN        VALUE 'Y'.
+       01 Report-Status-OUT        PIC X.
+           88 REPORT-CALL-OK           VALUE 'Y'.
+           88 REPORT-CALL-FAILED       VALUE 'N'.
 
-       PROCEDURE DIVISION USING Employee-ID-IN Employee-Data-IN Net-Salary-IN.
+       PROCEDURE DIVISION USING Employee-ID-IN Employee-Data-IN
+               Gross-Salary-IN Net-Salary-IN Federal-Withholding-IN
+               State-Withholding-IN FICA-Withholding-IN
+               Medicare-Withholding-IN Health-Premium-IN
+               Retirement-401k-IN Bonus-IN
+               End-Of-Run-IN Report-Status-OUT.
        BEGIN.
+           IF NOT REGISTER-IS-OPEN
+               OPEN OUTPUT PAYROLL-REGISTER
+               IF NOT REGISTER-OK
+                   DISPLAY 'Cannot open payroll register, status '
+                       WS-REGISTER-STATUS
+                   SET REPORT-HAS-FAILED TO TRUE
+               ELSE
+                   OPEN OUTPUT CSV-REGISTER
+                   IF NOT CSV-OK
+                       DISPLAY 'Cannot open payroll register CSV, '
+                           'status ' WS-CSV-STATUS
+                       SET REPORT-HAS-FAILED TO TRUE
+                   ELSE
+                       STRING
+                           'EMPLOYEE-ID,NAME,GROSS,FEDERAL,STATE,FICA,'
+                           'MEDICARE,HEALTH,RETIREMENT401K,BONUS,NET'
+                           DELIMITED BY SIZE INTO WS-CSV-DATA
+                       PERFORM Write-Csv-Line
+                       SET REGISTER-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT REPORT-HAS-FAILED
+               IF REPORT-END-OF-RUN
+                   PERFORM Print-Trailer
+               ELSE
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           OR WS-IS-FIRST-CALL
+                       PERFORM Print-Heading
+                   END-IF
+                   PERFORM Print-Detail-Line
+               END-IF
+           END-IF
+
+           IF REPORT-HAS-FAILED
+               SET REPORT-CALL-FAILED TO TRUE
+           ELSE
+               SET REPORT-CALL-OK TO TRUE
+           END-IF
+           GOBACK.
+
+       Print-Heading.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-MM '/' WS-CURRENT-DD '/' WS-CURRENT-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-EDIT
+
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Register-Line
+           MOVE '                     ACME CORPORATION' TO Report-Data
+           PERFORM Write-Register-Line
+           MOVE '                   PAYROLL REGISTER' TO Report-Data
+           PERFORM Write-Register-Line
+           STRING 'RUN DATE: ' WS-RUN-DATE '            PAGE: '
+               WS-PAGE-NO-EDIT DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Register-Line
+           STRING 'EMP ID  NAME                                      '
+               'SSN          GROSS       FEDERAL     STATE       F'
+               'ICA       MEDICARE   HEALTH     401K       BONUS  '
+               '    NET       '
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+           STRING '------  ----------------------------------------  '
+               '-----------  ----------  ----------  ----------  -'
+               '--------  ---------  ---------  ---------  -------'
+               '--  ----------'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE 'N' TO WS-FIRST-CALL
+           MOVE 0 TO WS-LINE-COUNT.
+
+       Print-Detail-Line.
+           MOVE Employee-Data-IN (6:40) TO WS-DETAIL-NAME
+           PERFORM Mask-SSN
+           MOVE Employee-ID-IN TO WS-ID-EDIT
+           MOVE Gross-Salary-IN TO WS-GROSS-EDIT
+           MOVE Federal-Withholding-IN TO WS-FEDERAL-EDIT
+           MOVE State-Withholding-IN TO WS-STATE-EDIT
+           MOVE FICA-Withholding-IN TO WS-FICA-EDIT
+           MOVE Medicare-Withholding-IN TO WS-MEDICARE-EDIT
+           MOVE Health-Premium-IN TO WS-HEALTH-EDIT
+           MOVE Retirement-401k-IN TO WS-401K-EDIT
+           MOVE Bonus-IN TO WS-BONUS-EDIT
+           MOVE Net-Salary-IN TO WS-NET-EDIT
+
            STRING
-               'Employee ID: ' DELIMITED BY SPACE
-               Employee-ID-IN DELIMITED BY SIZE
-               ', Data: ' DELIMITED BY SPACE
-               Employee-Data-IN DELIMITED BY SIZE
-               ', Net Salary: ' DELIMITED BY SPACE
-               Net-Salary-IN DELIMITED BY SIZE
+               WS-ID-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-DETAIL-NAME DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-SSN-MASKED DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-GROSS-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-FEDERAL-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-STATE-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-FICA-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-MEDICARE-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-HEALTH-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-401K-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-BONUS-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-NET-EDIT DELIMITED BY SIZE
                INTO Report-Data
 
-           DISPLAY "Salary Report: " Report-Data
-           GOBACK.
+           PERFORM Write-Register-Line
+           ADD 1 TO WS-LINE-COUNT
+
+           COMPUTE WS-TRAILER-DEDUCT-LINE = Federal-Withholding-IN
+               + State-Withholding-IN + FICA-Withholding-IN
+               + Medicare-Withholding-IN + Health-Premium-IN
+               + Retirement-401k-IN
+           ADD 1 TO WS-TRAILER-COUNT
+           ADD Gross-Salary-IN TO WS-TRAILER-GROSS
+           ADD WS-TRAILER-DEDUCT-LINE TO WS-TRAILER-DEDUCTIONS
+           ADD Bonus-IN TO WS-TRAILER-BONUS
+           ADD Net-Salary-IN TO WS-TRAILER-NET
+
+           MOVE Employee-ID-IN TO WS-CSV-ID-EDIT
+           MOVE Employee-Data-IN (6:40) TO WS-CSV-NAME
+           MOVE Gross-Salary-IN TO WS-CSV-GROSS-EDIT
+           MOVE Federal-Withholding-IN TO WS-CSV-FEDERAL-EDIT
+           MOVE State-Withholding-IN TO WS-CSV-STATE-EDIT
+           MOVE FICA-Withholding-IN TO WS-CSV-FICA-EDIT
+           MOVE Medicare-Withholding-IN TO WS-CSV-MEDICARE-EDIT
+           MOVE Health-Premium-IN TO WS-CSV-HEALTH-EDIT
+           MOVE Retirement-401k-IN TO WS-CSV-401K-EDIT
+           MOVE Bonus-IN TO WS-CSV-BONUS-EDIT
+           MOVE Net-Salary-IN TO WS-CSV-NET-EDIT
+           STRING
+               WS-CSV-ID-EDIT DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-GROSS-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-FEDERAL-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-STATE-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-FICA-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-MEDICARE-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-HEALTH-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-401K-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-BONUS-EDIT) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CSV-NET-EDIT) DELIMITED BY SIZE
+               INTO WS-CSV-DATA
+           PERFORM Write-Csv-Line.
+
+       Print-Trailer.
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Register-Line
+           STRING '------  ----------------------------------------  '
+               '-----------  ----------  ----------  ----------  -'
+               '--------  ---------  ---------  ---------  -------'
+               '--  ----------'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE WS-TRAILER-COUNT TO WS-TRAILER-COUNT-EDIT
+           STRING 'TOTAL EMPLOYEES PROCESSED: ' WS-TRAILER-COUNT-EDIT
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE WS-TRAILER-GROSS TO WS-TRAILER-GROSS-EDIT
+           STRING 'TOTAL GROSS: ' WS-TRAILER-GROSS-EDIT
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE WS-TRAILER-DEDUCTIONS TO WS-TRAILER-DEDUCT-EDIT
+           STRING 'TOTAL DEDUCTIONS: ' WS-TRAILER-DEDUCT-EDIT
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE WS-TRAILER-BONUS TO WS-TRAILER-BONUS-EDIT
+           STRING 'TOTAL BONUS: ' WS-TRAILER-BONUS-EDIT
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           MOVE WS-TRAILER-NET TO WS-TRAILER-NET-EDIT
+           STRING 'TOTAL NET: ' WS-TRAILER-NET-EDIT
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Register-Line
+
+           CLOSE PAYROLL-REGISTER
+           CLOSE CSV-REGISTER.
+
+       Mask-SSN.
+           STRING 'XXX-XX-' Employee-Data-IN (93:4)
+               DELIMITED BY SIZE INTO WS-SSN-MASKED.
+
+       Write-Register-Line.
+           DISPLAY Report-Data
+           WRITE REGISTER-LINE FROM Report-Data.
+
+       Write-Csv-Line.
+           WRITE CSV-LINE FROM WS-CSV-DATA.
        END PROGRAM ReportGeneration.
