@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayAdjustment.
+      * Retroactive / manual pay adjustment run - its own transaction
+      * type, separate from the regular biweekly cycle, for correcting
+      * a specific prior period for a specific employee (missed hours,
+      * wrong rate, etc.) without re-running the whole payroll cycle.
+      * Supplemental wages are withheld at the flat supplemental rate
+      * payroll commonly uses for off-cycle/retroactive pay, plus
+      * FICA/Medicare, rather than running back through the annual
+      * withholding brackets in SalaryCalculation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJUSTMENT-TRANS ASSIGN TO 'ADJTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT ADJUSTMENT-REPORT ASSIGN TO 'ADJRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADJUSTMENT-TRANS.
+       01  ADJ-TRANS-RECORD.
+           05 ADJ-EMPLOYEE-ID          PIC 9(5).
+           05 ADJ-PRIOR-PERIOD         PIC 9(6).
+           05 ADJ-TYPE                 PIC X(1).
+               88 ADJ-TYPE-HOURS           VALUE 'H'.
+               88 ADJ-TYPE-FLAT-AMOUNT     VALUE 'A'.
+           05 ADJ-HOURS                PIC 9(3)V99.
+           05 ADJ-RATE                 PIC 9(5)V99.
+           05 ADJ-AMOUNT                PIC 9(7)V99.
+           05 ADJ-REASON                PIC X(40).
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  ADJUSTMENT-REPORT.
+       01  ADJ-REPORT-LINE              PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS          PIC XX.
+           88 TRANS-OK                 VALUE '00'.
+           88 TRANS-EOF                VALUE '10'.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+       01 WS-REPORT-STATUS         PIC XX.
+           88 REPORT-OK                VALUE '00'.
+
+       01 WS-SUPP-FED-RATE         PIC V9(5) VALUE .22000.
+       01 WS-FICA-RATE             PIC V9(5) VALUE .06200.
+       01 WS-MEDICARE-RATE         PIC V9(5) VALUE .01450.
+
+       01 WS-ADJ-GROSS              PIC 9(7)V99.
+       01 WS-ADJ-FEDERAL            PIC 9(7)V99.
+       01 WS-ADJ-FICA               PIC 9(5)V99.
+       01 WS-ADJ-MEDICARE           PIC 9(5)V99.
+       01 WS-ADJ-DEDUCTIONS         PIC 9(7)V99.
+       01 WS-ADJ-NET                PIC 9(7)V99.
+
+       01 Report-Data               PIC X(110).
+       01 WS-ID-EDIT                 PIC ZZZZ9.
+       01 WS-PERIOD-EDIT             PIC 999999.
+       01 WS-GROSS-EDIT              PIC ZZZ,ZZ9.99.
+       01 WS-DEDUCT-EDIT             PIC ZZZ,ZZ9.99.
+       01 WS-NET-EDIT                PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT ADJUSTMENT-TRANS
+           IF NOT TRANS-OK
+               DISPLAY 'Cannot open adjustment trans file, status '
+                   WS-TRANS-STATUS
+               GOBACK
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               CLOSE ADJUSTMENT-TRANS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ADJUSTMENT-REPORT
+           IF NOT REPORT-OK
+               DISPLAY 'Cannot open adjustment report, status '
+                   WS-REPORT-STATUS
+               CLOSE ADJUSTMENT-TRANS
+               CLOSE EMPLOYEE-MASTER
+               GOBACK
+           END-IF
+
+           PERFORM Print-Heading
+
+           PERFORM UNTIL TRANS-EOF
+               READ ADJUSTMENT-TRANS
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Process-Adjustment
+               END-READ
+           END-PERFORM
+
+           CLOSE ADJUSTMENT-TRANS
+           CLOSE EMPLOYEE-MASTER
+           CLOSE ADJUSTMENT-REPORT
+           GOBACK.
+
+       Process-Adjustment.
+           MOVE ADJ-EMPLOYEE-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'No master record for ID ' ADJ-EMPLOYEE-ID
+                       ', adjustment not processed'
+               NOT INVALID KEY
+                   PERFORM Compute-Adjustment-Pay
+                   PERFORM Print-Detail-Line
+                   ADD WS-ADJ-GROSS TO EMP-YTD-GROSS
+                   ADD WS-ADJ-DEDUCTIONS TO EMP-YTD-DEDUCTIONS
+                   ADD WS-ADJ-NET TO EMP-YTD-NET
+                   REWRITE EMPLOYEE-RECORD
+           END-READ.
+
+       Compute-Adjustment-Pay.
+           IF ADJ-TYPE-HOURS
+               COMPUTE WS-ADJ-GROSS = ADJ-HOURS * ADJ-RATE
+           ELSE
+               MOVE ADJ-AMOUNT TO WS-ADJ-GROSS
+           END-IF
+
+           COMPUTE WS-ADJ-FEDERAL ROUNDED =
+               WS-ADJ-GROSS * WS-SUPP-FED-RATE
+           COMPUTE WS-ADJ-FICA ROUNDED = WS-ADJ-GROSS * WS-FICA-RATE
+           COMPUTE WS-ADJ-MEDICARE ROUNDED =
+               WS-ADJ-GROSS * WS-MEDICARE-RATE
+           COMPUTE WS-ADJ-DEDUCTIONS =
+               WS-ADJ-FEDERAL + WS-ADJ-FICA + WS-ADJ-MEDICARE
+           COMPUTE WS-ADJ-NET = WS-ADJ-GROSS - WS-ADJ-DEDUCTIONS.
+
+       Print-Heading.
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '                   ACME CORPORATION' TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE '           SUPPLEMENTAL / RETROACTIVE PAY REPORT'
+               TO Report-Data
+           PERFORM Write-Report-Line
+           MOVE SPACES TO Report-Data
+           PERFORM Write-Report-Line
+           STRING 'EMP ID  PRIOR PERIOD  ADJ GROSS   DEDUCTIONS'
+               '   ADJ NET       REASON'
+               DELIMITED BY SIZE INTO Report-Data
+           PERFORM Write-Report-Line.
+
+       Print-Detail-Line.
+           MOVE ADJ-EMPLOYEE-ID TO WS-ID-EDIT
+           MOVE ADJ-PRIOR-PERIOD TO WS-PERIOD-EDIT
+           MOVE WS-ADJ-GROSS TO WS-GROSS-EDIT
+           MOVE WS-ADJ-DEDUCTIONS TO WS-DEDUCT-EDIT
+           MOVE WS-ADJ-NET TO WS-NET-EDIT
+           STRING
+               WS-ID-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-PERIOD-EDIT DELIMITED BY SIZE
+               '        ' DELIMITED BY SIZE
+               WS-GROSS-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-DEDUCT-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-NET-EDIT DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               ADJ-REASON DELIMITED BY SIZE
+               INTO Report-Data
+           PERFORM Write-Report-Line.
+
+       Write-Report-Line.
+           DISPLAY Report-Data
+           WRITE ADJ-REPORT-LINE FROM Report-Data.
+       END PROGRAM PayAdjustment.
