@@ -1,27 +1,83 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EmployeeData.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Employee-Record.
-           05 Employee-ID          PIC 9(5).
-           05 Employee-Name        PIC X(30).
-           05 Employee-Role        PIC X(20).
-           05 Employee-Salary      PIC 9(7)V99.
-
-       LINKAGE SECTION.
-       01 Employee-ID-IN          PIC 9(5).
-       01 Employee-Data-OUT       PIC X(80).
-
-       PROCEDURE DIVISION USING Employee-ID-IN Employee-Data-OUT.
-       BEGIN.
-           PERFORM Retrieve-Employee-Data
-           GOBACK.
-
-       Retrieve-Employee-Data.
-           IF Employee-ID-IN = 10001
-               MOVE '10001 John Doe        Developer   75000.50' TO Employee-Data-OUT
-           ELSE IF Employee-ID-IN = 10002
-               MOVE '10002 Jane Smith      Manager     85000.00' TO Employee-Data-OUT
-           ELSE
-               MOVE '00000 Unknown         Unknown     00000.00' TO Employee-Data-OUT.
-       END PROGRAM EmployeeData.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeData.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+           88 MASTER-NOT-FOUND         VALUE '23'.
+
+      * Employee-Data-OUT layout (fixed offsets, 102 bytes):
+      *   1-5   Employee-ID      PIC 9(5)
+      *   6-45  Employee-Name    PIC X(40)
+      *  46-65  Employee-Role    PIC X(20)
+      *  66-75  Employee-Salary  PIC 9(7).99 (edited, w/ decimal point)
+      *  76-76  Employee-Pay-Frequency PIC X(1) (W/B/M/H)
+      *  77-84  Employee-Hire-Date PIC 9(8) (YYYYMMDD)
+      *  85-85  Employee-Performance-Rating PIC 9(1)
+      *  86-96  Employee-SSN     PIC X(11) (unmasked; callers must mask
+      *                          before printing or archiving it)
+      *  97-102 Employee-Hourly-Rate PIC 999.99 (edited; only
+      *                          meaningful when Pay-Frequency is 'H')
+       01 WS-SALARY-EDIT           PIC 9(7).99.
+       01 WS-HOURLY-RATE-EDIT      PIC 999.99.
+
+       LINKAGE SECTION.
+       01 Employee-ID-IN          PIC 9(5).
+       01 Employee-Data-OUT       PIC X(102).
+       01 Employee-Found-OUT      PIC X.
+           88 EMPLOYEE-WAS-FOUND      VALUE 'Y'.
+           88 EMPLOYEE-NOT-FOUND      VALUE 'N'.
+
+       PROCEDURE DIVISION USING Employee-ID-IN Employee-Data-OUT
+               Employee-Found-OUT.
+       BEGIN.
+           PERFORM Retrieve-Employee-Data
+           GOBACK.
+
+       Retrieve-Employee-Data.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               MOVE '00000 Unknown         Unknown     00000.00' TO
+                   Employee-Data-OUT
+               SET EMPLOYEE-NOT-FOUND TO TRUE
+           ELSE
+               MOVE Employee-ID-IN TO EMP-ID
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE '00000 Unknown         Unknown     00000.00'
+                           TO Employee-Data-OUT
+                       SET EMPLOYEE-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       PERFORM Format-Employee-Data-OUT
+                       SET EMPLOYEE-WAS-FOUND TO TRUE
+               END-READ
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       Format-Employee-Data-OUT.
+           MOVE SPACES TO Employee-Data-OUT
+           MOVE EMP-SALARY TO WS-SALARY-EDIT
+           MOVE EMP-ID TO Employee-Data-OUT (1:5)
+           MOVE EMP-NAME TO Employee-Data-OUT (6:40)
+           MOVE EMP-ROLE TO Employee-Data-OUT (46:20)
+           MOVE WS-SALARY-EDIT TO Employee-Data-OUT (66:10)
+           MOVE EMP-PAY-FREQUENCY TO Employee-Data-OUT (76:1)
+           MOVE EMP-HIRE-DATE TO Employee-Data-OUT (77:8)
+           MOVE EMP-PERFORMANCE-RATING TO Employee-Data-OUT (85:1)
+           MOVE EMP-SSN TO Employee-Data-OUT (86:11)
+           MOVE EMP-HOURLY-RATE TO WS-HOURLY-RATE-EDIT
+           MOVE WS-HOURLY-RATE-EDIT TO Employee-Data-OUT (97:6).
+       END PROGRAM EmployeeData.
