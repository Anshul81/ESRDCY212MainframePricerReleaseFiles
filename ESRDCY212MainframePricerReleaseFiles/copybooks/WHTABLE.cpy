@@ -0,0 +1,31 @@
+      * Withholding reference tables used by SalaryCalculation.
+      * WH-BRACKET-TABLE holds progressive federal/state withholding
+      * rates by gross-salary bracket; WH-ROLE-TABLE holds an
+      * additional flat state/local withholding amount by pay grade
+      * (Employee-Role). Both are maintained here as WORKING-STORAGE
+      * VALUE tables, the same way the repo already keeps small
+      * reference constants in WORKING-STORAGE.
+       01 WH-BRACKET-TABLE.
+           05 WH-BRACKET-ENTRY OCCURS 4 TIMES
+                   INDEXED BY WH-BRACKET-IDX.
+               10 WH-BRACKET-LIMIT     PIC 9(7)V99.
+               10 WH-BRACKET-RATE      PIC V999.
+       01 WH-BRACKET-VALUES REDEFINES WH-BRACKET-TABLE.
+           05 FILLER PIC X(12) VALUE '003000000100'.
+           05 FILLER PIC X(12) VALUE '006000000150'.
+           05 FILLER PIC X(12) VALUE '010000000220'.
+           05 FILLER PIC X(12) VALUE '999999999280'.
+
+       01 WH-ROLE-TABLE.
+           05 WH-ROLE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WH-ROLE-IDX.
+               10 WH-ROLE-CODE         PIC X(20).
+               10 WH-ROLE-STATE-AMT    PIC 9(5)V99.
+       01 WH-ROLE-VALUES REDEFINES WH-ROLE-TABLE.
+           05 FILLER PIC X(27) VALUE 'Clerk               0025000'.
+           05 FILLER PIC X(27) VALUE 'Developer           0050000'.
+           05 FILLER PIC X(27) VALUE 'Manager             0075000'.
+           05 FILLER PIC X(27) VALUE 'Director            0100000'.
+           05 FILLER PIC X(27) VALUE 'VP                  0150000'.
+
+       01 WH-DEFAULT-STATE-AMT     PIC 9(5)V99 VALUE 0050000.
