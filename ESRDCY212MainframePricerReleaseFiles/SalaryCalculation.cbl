@@ -2,19 +2,197 @@
        PROGRAM-ID. SalaryCalculation.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           COPY WHTABLE.
+           COPY BONUSTBL.
+
        01 Employee-Salary          PIC 9(7)V99.
-       01 Deductions               PIC 9(5)V99 VALUE 1500.50.
-       01 Bonus                    PIC 9(5)V99 VALUE 2000.00.
+       01 Federal-Withholding      PIC 9(7)V99.
+       01 State-Withholding        PIC 9(5)V99.
+       01 FICA-Withholding         PIC 9(5)V99.
+       01 Medicare-Withholding     PIC 9(5)V99.
+       01 Health-Premium           PIC 9(5)V99.
+       01 Retirement-401k          PIC 9(5)V99.
+       01 Deductions               PIC 9(5)V99.
+       01 Bonus                    PIC 9(5)V99.
        01 Net-Salary               PIC 9(7)V99.
+       01 WS-NET-CALC              PIC S9(7)V99.
+       01 WS-PAY-PERIODS           PIC 9(3).
+       01 WS-FICA-RATE             PIC V9(5) VALUE .06200.
+       01 WS-MEDICARE-RATE         PIC V9(5) VALUE .01450.
+       01 WS-401K-RATE             PIC V9(5) VALUE .05000.
+       01 WS-HEALTH-PREMIUM-ANNUAL PIC 9(5)V99 VALUE 1800.00.
+       01 WS-ANNUALIZED-GROSS      PIC 9(7)V99.
+       01 WS-HOURLY-PERIODS-YEAR   PIC 9(3) VALUE 52.
+       01 WS-MAX-REASONABLE-NET    PIC 9(7)V99 VALUE 500000.00.
 
        LINKAGE SECTION.
        01 Gross-Salary-IN          PIC 9(7)V99.
+       01 Employee-Role-IN         PIC X(20).
+       01 Employee-Pay-Frequency-IN PIC X(1).
+           88 PAY-FREQ-WEEKLY          VALUE 'W'.
+           88 PAY-FREQ-BIWEEKLY        VALUE 'B'.
+           88 PAY-FREQ-MONTHLY         VALUE 'M'.
+           88 PAY-FREQ-HOURLY          VALUE 'H'.
+       01 Bonus-Eligible-IN        PIC X.
+           88 BONUS-IS-ELIGIBLE        VALUE 'Y'.
+       01 Gross-Salary-OUT         PIC 9(7)V99.
        01 Net-Salary-OUT           PIC 9(7)V99.
+       01 Deductions-OUT           PIC 9(5)V99.
+       01 Federal-Withholding-OUT  PIC 9(7)V99.
+       01 State-Withholding-OUT    PIC 9(5)V99.
+       01 FICA-Withholding-OUT     PIC 9(5)V99.
+       01 Medicare-Withholding-OUT PIC 9(5)V99.
+       01 Health-Premium-OUT       PIC 9(5)V99.
+       01 Retirement-401k-OUT      PIC 9(5)V99.
+       01 Bonus-OUT                PIC 9(5)V99.
+       01 Net-Pay-Valid-OUT        PIC X.
+           88 NET-PAY-VALID            VALUE 'Y'.
+           88 NET-PAY-INVALID          VALUE 'N'.
 
-       PROCEDURE DIVISION USING Gross-Salary-IN Net-Salary-OUT.
+       PROCEDURE DIVISION USING Gross-Salary-IN Employee-Role-IN
+               Employee-Pay-Frequency-IN Bonus-Eligible-IN
+               Gross-Salary-OUT Net-Salary-OUT Deductions-OUT
+               Federal-Withholding-OUT State-Withholding-OUT
+               FICA-Withholding-OUT Medicare-Withholding-OUT
+               Health-Premium-OUT Retirement-401k-OUT Bonus-OUT
+               Net-Pay-Valid-OUT.
        BEGIN.
            MOVE Gross-Salary-IN TO Employee-Salary
-           COMPUTE Net-Salary = Employee-Salary - Deductions + Bonus
-           MOVE Net-Salary TO Net-Salary-OUT
+           PERFORM Determine-Pay-Periods
+           PERFORM Compute-Deductions
+           PERFORM Compute-Bonus
+           COMPUTE WS-NET-CALC = Employee-Salary - Deductions + Bonus
+           IF WS-NET-CALC < 0 OR WS-NET-CALC > WS-MAX-REASONABLE-NET
+               SET NET-PAY-INVALID TO TRUE
+               MOVE 0 TO Gross-Salary-OUT
+               MOVE 0 TO Net-Salary-OUT
+               MOVE 0 TO Deductions-OUT
+               MOVE 0 TO Federal-Withholding-OUT
+               MOVE 0 TO State-Withholding-OUT
+               MOVE 0 TO FICA-Withholding-OUT
+               MOVE 0 TO Medicare-Withholding-OUT
+               MOVE 0 TO Health-Premium-OUT
+               MOVE 0 TO Retirement-401k-OUT
+               MOVE 0 TO Bonus-OUT
+           ELSE
+               SET NET-PAY-VALID TO TRUE
+               COMPUTE Gross-Salary-OUT ROUNDED =
+                   Employee-Salary / WS-PAY-PERIODS
+               COMPUTE Net-Salary ROUNDED = WS-NET-CALC / WS-PAY-PERIODS
+               MOVE Net-Salary TO Net-Salary-OUT
+               COMPUTE Deductions-OUT ROUNDED =
+                   Deductions / WS-PAY-PERIODS
+               COMPUTE Federal-Withholding-OUT ROUNDED =
+                   Federal-Withholding / WS-PAY-PERIODS
+               COMPUTE State-Withholding-OUT ROUNDED =
+                   State-Withholding / WS-PAY-PERIODS
+               COMPUTE FICA-Withholding-OUT ROUNDED =
+                   FICA-Withholding / WS-PAY-PERIODS
+               COMPUTE Medicare-Withholding-OUT ROUNDED =
+                   Medicare-Withholding / WS-PAY-PERIODS
+               COMPUTE Health-Premium-OUT ROUNDED =
+                   Health-Premium / WS-PAY-PERIODS
+               COMPUTE Retirement-401k-OUT ROUNDED =
+                   Retirement-401k / WS-PAY-PERIODS
+               COMPUTE Bonus-OUT ROUNDED = Bonus / WS-PAY-PERIODS
+           END-IF
            GOBACK.
+
+       Determine-Pay-Periods.
+           EVALUATE TRUE
+               WHEN PAY-FREQ-WEEKLY
+                   MOVE 52 TO WS-PAY-PERIODS
+               WHEN PAY-FREQ-BIWEEKLY
+                   MOVE 26 TO WS-PAY-PERIODS
+               WHEN PAY-FREQ-MONTHLY
+                   MOVE 12 TO WS-PAY-PERIODS
+               WHEN PAY-FREQ-HOURLY
+      * Gross-Salary-IN is already this period's hours*rate amount
+      * for hourly employees, not an annualized figure, so it is not
+      * divided down any further.
+                   MOVE 1 TO WS-PAY-PERIODS
+               WHEN OTHER
+                   MOVE 12 TO WS-PAY-PERIODS
+           END-EVALUATE.
+
+       Compute-Deductions.
+      * For hourly employees Gross-Salary-IN is a single period's
+      * hours*rate amount, not an annual salary, so the bracket/flat
+      * annual-amount lookups below need an annualized figure to pick
+      * the right bracket/rate and then need to be scaled back down to
+      * a period amount themselves - the regular W/B/M path instead
+      * carries the annual-sized figures through to BEGIN, which
+      * divides everything by WS-PAY-PERIODS; WS-PAY-PERIODS is always
+      * 1 for hourly, so that division never happens for this path.
+           IF PAY-FREQ-HOURLY
+               COMPUTE WS-ANNUALIZED-GROSS ROUNDED =
+                   Gross-Salary-IN * WS-HOURLY-PERIODS-YEAR
+           ELSE
+               MOVE Gross-Salary-IN TO WS-ANNUALIZED-GROSS
+           END-IF
+
+           SET WH-BRACKET-IDX TO 1
+           SEARCH WH-BRACKET-ENTRY
+               AT END
+                   SET WH-BRACKET-IDX TO 4
+               WHEN WS-ANNUALIZED-GROSS <=
+                       WH-BRACKET-LIMIT (WH-BRACKET-IDX)
+                   CONTINUE
+           END-SEARCH
+           COMPUTE Federal-Withholding ROUNDED =
+               Gross-Salary-IN * WH-BRACKET-RATE (WH-BRACKET-IDX)
+
+           MOVE WH-DEFAULT-STATE-AMT TO State-Withholding
+           SET WH-ROLE-IDX TO 1
+           SEARCH WH-ROLE-ENTRY
+               AT END
+                   MOVE WH-DEFAULT-STATE-AMT TO State-Withholding
+               WHEN WH-ROLE-CODE (WH-ROLE-IDX) = Employee-Role-IN
+                   MOVE WH-ROLE-STATE-AMT (WH-ROLE-IDX)
+                       TO State-Withholding
+           END-SEARCH
+           IF PAY-FREQ-HOURLY
+               COMPUTE State-Withholding ROUNDED =
+                   State-Withholding / WS-HOURLY-PERIODS-YEAR
+           END-IF
+
+           COMPUTE FICA-Withholding ROUNDED =
+               Gross-Salary-IN * WS-FICA-RATE
+           COMPUTE Medicare-Withholding ROUNDED =
+               Gross-Salary-IN * WS-MEDICARE-RATE
+           IF PAY-FREQ-HOURLY
+               COMPUTE Health-Premium ROUNDED =
+                   WS-HEALTH-PREMIUM-ANNUAL / WS-HOURLY-PERIODS-YEAR
+           ELSE
+               MOVE WS-HEALTH-PREMIUM-ANNUAL TO Health-Premium
+           END-IF
+           COMPUTE Retirement-401k ROUNDED =
+               Gross-Salary-IN * WS-401K-RATE
+
+           COMPUTE Deductions = Federal-Withholding + State-Withholding
+               + FICA-Withholding + Medicare-Withholding
+               + Health-Premium + Retirement-401k.
+
+       Compute-Bonus.
+           IF BONUS-IS-ELIGIBLE
+               MOVE BONUS-DEFAULT-AMOUNT TO Bonus
+               SET BONUS-IDX TO 1
+               SEARCH BONUS-ENTRY
+                   AT END
+                       MOVE BONUS-DEFAULT-AMOUNT TO Bonus
+                   WHEN BONUS-ROLE-CODE (BONUS-IDX) = Employee-Role-IN
+                       MOVE BONUS-AMOUNT (BONUS-IDX) TO Bonus
+               END-SEARCH
+      * BONUSTBL.cpy's amount is an annual figure, same as the W/B/M
+      * withholding brackets - WS-PAY-PERIODS is always 1 for hourly,
+      * so the BEGIN-paragraph division never scales it down for that
+      * frequency; prorate it here the same way State-Withholding and
+      * Health-Premium are above.
+               IF PAY-FREQ-HOURLY
+                   COMPUTE Bonus ROUNDED =
+                       Bonus / WS-HOURLY-PERIODS-YEAR
+               END-IF
+           ELSE
+               MOVE 0 TO Bonus
+           END-IF.
        END PROGRAM SalaryCalculation.
