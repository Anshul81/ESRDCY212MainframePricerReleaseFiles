@@ -0,0 +1,15 @@
+      * Bonus reference table used by SalaryCalculation, keyed by
+      * Employee-Role (pay grade). Mirrors WHTABLE.cpy's layout style.
+       01 BONUS-TABLE.
+           05 BONUS-ENTRY OCCURS 5 TIMES
+                   INDEXED BY BONUS-IDX.
+               10 BONUS-ROLE-CODE      PIC X(20).
+               10 BONUS-AMOUNT         PIC 9(5)V99.
+       01 BONUS-VALUES REDEFINES BONUS-TABLE.
+           05 FILLER PIC X(27) VALUE 'Clerk               0050000'.
+           05 FILLER PIC X(27) VALUE 'Developer           0150000'.
+           05 FILLER PIC X(27) VALUE 'Manager             0250000'.
+           05 FILLER PIC X(27) VALUE 'Director            0400000'.
+           05 FILLER PIC X(27) VALUE 'VP                  0600000'.
+
+       01 BONUS-DEFAULT-AMOUNT     PIC 9(5)V99 VALUE 1000.00.
