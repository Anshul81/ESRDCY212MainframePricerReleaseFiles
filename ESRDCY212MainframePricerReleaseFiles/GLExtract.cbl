@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLExtract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * This run's FROM-ID identifies which per-range POSTEDPAY file
+      * PayrollProcessing wrote this period - the same file/naming
+      * convention MainProgram's register pass reads from, so the GL
+      * entry always matches what was actually posted this run instead
+      * of the master's lifetime YTD accumulators.
+           SELECT POSTED-PAY-FILE ASSIGN TO WS-POSTED-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POST-EMPLOYEE-ID
+               FILE STATUS IS WS-POSTED-STATUS.
+           SELECT GL-EXTRACT ASSIGN TO WS-GL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSTED-PAY-FILE.
+           COPY POSTPAY.
+
+       FD  GL-EXTRACT.
+       01  GL-RECORD.
+           05 GL-ACCOUNT-CODE          PIC X(6).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 GL-DR-CR                 PIC X(2).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 GL-AMOUNT                PIC 9(9)V99.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 GL-DESCRIPTION           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-POSTED-STATUS         PIC XX.
+           88 POSTED-OK                VALUE '00'.
+           88 POSTED-EOF               VALUE '10'.
+       01 WS-GL-STATUS             PIC XX.
+           88 GL-OK                    VALUE '00'.
+       01 WS-RANGE-FROM-EDIT       PIC 9(5).
+       01 WS-POSTED-FILENAME       PIC X(14) VALUE SPACES.
+       01 WS-GL-FILENAME           PIC X(14) VALUE SPACES.
+
+       01 WS-TOTAL-GROSS           PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-DEDUCTIONS      PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-NET             PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-BONUS           PIC 9(9)V99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 From-ID-IN                PIC 9(5).
+
+       PROCEDURE DIVISION USING From-ID-IN.
+       BEGIN.
+           MOVE From-ID-IN TO WS-RANGE-FROM-EDIT
+           STRING 'POSTD' WS-RANGE-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-POSTED-FILENAME
+           STRING 'GLEXT' WS-RANGE-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-GL-FILENAME
+
+           OPEN INPUT POSTED-PAY-FILE
+           IF NOT POSTED-OK
+               DISPLAY 'Cannot open posted-pay file, status '
+                   WS-POSTED-STATUS
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL POSTED-EOF
+               READ POSTED-PAY-FILE NEXT RECORD
+                   AT END
+                       SET POSTED-EOF TO TRUE
+                   NOT AT END
+                       ADD POST-GROSS-SALARY TO WS-TOTAL-GROSS
+                       ADD POST-FEDERAL-WITHHOLDING
+                           TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-STATE-WITHHOLDING
+                           TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-FICA-WITHHOLDING
+                           TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-MEDICARE-WITHHOLDING
+                           TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-HEALTH-PREMIUM TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-RETIREMENT-401K TO WS-TOTAL-DEDUCTIONS
+                       ADD POST-NET-SALARY TO WS-TOTAL-NET
+                       ADD POST-BONUS TO WS-TOTAL-BONUS
+               END-READ
+           END-PERFORM
+           CLOSE POSTED-PAY-FILE
+
+           OPEN OUTPUT GL-EXTRACT
+           IF NOT GL-OK
+               DISPLAY 'Cannot open GL extract, status ' WS-GL-STATUS
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE '500000' TO GL-ACCOUNT-CODE
+           MOVE 'DR' TO GL-DR-CR
+           MOVE WS-TOTAL-GROSS TO GL-AMOUNT
+           MOVE 'SALARY EXPENSE' TO GL-DESCRIPTION
+           WRITE GL-RECORD
+
+           MOVE '500100' TO GL-ACCOUNT-CODE
+           MOVE 'DR' TO GL-DR-CR
+           MOVE WS-TOTAL-BONUS TO GL-AMOUNT
+           MOVE 'BONUS EXPENSE' TO GL-DESCRIPTION
+           WRITE GL-RECORD
+
+           MOVE '210000' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-TOTAL-DEDUCTIONS TO GL-AMOUNT
+           MOVE 'WITHHOLDING PAYABLE' TO GL-DESCRIPTION
+           WRITE GL-RECORD
+
+           MOVE '100000' TO GL-ACCOUNT-CODE
+           MOVE 'CR' TO GL-DR-CR
+           MOVE WS-TOTAL-NET TO GL-AMOUNT
+           MOVE 'CASH - PAYROLL CLEARING' TO GL-DESCRIPTION
+           WRITE GL-RECORD
+
+           CLOSE GL-EXTRACT
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM GLExtract.
