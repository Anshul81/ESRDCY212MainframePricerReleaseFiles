@@ -0,0 +1,14 @@
+      * Department bonus-rate table used by CalculateBonus, keyed by
+      * EMP-DEPT-CODE. Mirrors WHTABLE.cpy/BONUSTBL.cpy's layout style.
+       01 DEPT-RATE-TABLE.
+           05 DEPT-RATE-ENTRY OCCURS 4 TIMES
+                   INDEXED BY DEPT-RATE-IDX.
+               10 DEPT-RATE-CODE       PIC X(4).
+               10 DEPT-RATE-PCT        PIC 9(3)V99.
+       01 DEPT-RATE-VALUES REDEFINES DEPT-RATE-TABLE.
+           05 FILLER PIC X(9) VALUE 'SALS01500'.
+           05 FILLER PIC X(9) VALUE 'ENGR01200'.
+           05 FILLER PIC X(9) VALUE 'MKTG01000'.
+           05 FILLER PIC X(9) VALUE 'ADMN00500'.
+
+       01 DEPT-RATE-DEFAULT-PCT    PIC 9(3)V99 VALUE 10.00.
