@@ -5,38 +5,82 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'employee.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT BONUS-AUDIT-LOG ASSIGN TO 'AUDITLOG.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05 EMP-ID          PIC 9(5).
-           05 EMP-NAME        PIC A(20).
-           05 EMP-SALARY      PIC 9(7)V99.
-           05 EMP-BONUS       PIC 9(5)V99.
+           COPY EMPREC.
+
+       FD  BONUS-AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05 AUDIT-EMPLOYEE-ID   PIC 9(5).
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 AUDIT-OLD-BONUS     PIC 9(5)V99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 AUDIT-NEW-BONUS     PIC 9(5)V99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 AUDIT-TIMESTAMP     PIC X(15).
 
        WORKING-STORAGE SECTION.
+           COPY DEPTRATE.
+
+       01  WS-EMPLOYEE-STATUS PIC XX.
+           88 EMPLOYEE-FILE-OK    VALUE '00'.
        01  EOF-FLAG           PIC X VALUE 'N'.
            88 END-OF-FILE     VALUE 'Y'.
-       01  WS-BONUS-RATE      PIC 9(3)V99 VALUE 0.10.
+       01  WS-BONUS-RATE      PIC 9(3)V99.
        01  WS-TOTAL-BONUS     PIC 9(7)V99 VALUE 0.
+       01  WS-OLD-BONUS       PIC 9(5)V99.
 
        PROCEDURE DIVISION.
        1000-MAIN-PROCEDURE.
            OPEN I-O EMPLOYEE-FILE
+           IF NOT EMPLOYEE-FILE-OK
+               DISPLAY 'Cannot open employee file, status '
+                   WS-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BONUS-AUDIT-LOG
            PERFORM UNTIL END-OF-FILE
                READ EMPLOYEE-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       COMPUTE EMP-BONUS = EMP-SALARY * WS-BONUS-RATE
+                       MOVE EMP-BONUS TO WS-OLD-BONUS
+                       PERFORM 2000-LOOKUP-DEPT-RATE
+                       COMPUTE EMP-BONUS ROUNDED =
+                           EMP-SALARY * WS-BONUS-RATE / 100
                        ADD EMP-BONUS TO WS-TOTAL-BONUS
+                       PERFORM 3000-WRITE-AUDIT-RECORD
                        REWRITE EMPLOYEE-RECORD
                END-READ
            END-PERFORM
            CLOSE EMPLOYEE-FILE
+           CLOSE BONUS-AUDIT-LOG
            DISPLAY 'TOTAL BONUS PAID: ' WS-TOTAL-BONUS
            STOP RUN.
 
+       3000-WRITE-AUDIT-RECORD.
+           MOVE EMP-ID TO AUDIT-EMPLOYEE-ID
+           MOVE WS-OLD-BONUS TO AUDIT-OLD-BONUS
+           MOVE EMP-BONUS TO AUDIT-NEW-BONUS
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       2000-LOOKUP-DEPT-RATE.
+           MOVE DEPT-RATE-DEFAULT-PCT TO WS-BONUS-RATE
+           SET DEPT-RATE-IDX TO 1
+           SEARCH DEPT-RATE-ENTRY
+               AT END
+                   MOVE DEPT-RATE-DEFAULT-PCT TO WS-BONUS-RATE
+               WHEN DEPT-RATE-CODE (DEPT-RATE-IDX) = EMP-DEPT-CODE
+                   MOVE DEPT-RATE-PCT (DEPT-RATE-IDX) TO WS-BONUS-RATE
+           END-SEARCH.
+
        END PROGRAM CalculateBonus.
