@@ -1,23 +1,467 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PayrollProcessing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-TRANS ASSIGN TO 'EMPTRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+      * Req023 runs several concurrent job steps, each against its own
+      * FROM/TO range - these three outputs are this step's own
+      * records, so (like MainProgram's CHECKPOINT-FILE) the filename
+      * is built from the range's FROM-ID to keep one step's output
+      * from ever being clobbered by another step's.
+           SELECT EXCEPTION-REPORT ASSIGN TO WS-EXCEPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT ACH-FILE ASSIGN TO WS-ACH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+           SELECT TIME-FILE ASSIGN TO 'TIMETRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIME-STATUS.
+           SELECT POSTED-PAY-FILE ASSIGN TO WS-POSTED-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS POST-EMPLOYEE-ID
+               FILE STATUS IS WS-POSTED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-TRANS.
+       01  TRANS-RECORD.
+           05 TRANS-EMPLOYEE-ID    PIC 9(5).
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-RECORD.
+           05 EXC-EMPLOYEE-ID      PIC 9(5).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 EXC-REASON           PIC X(60).
+
+       FD  ACH-FILE.
+       01  ACH-RECORD.
+           05 ACH-EMPLOYEE-ID      PIC 9(5).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 ACH-ROUTING          PIC X(9).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 ACH-ACCOUNT          PIC X(17).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 ACH-ACCOUNT-TYPE     PIC X(1).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 ACH-AMOUNT           PIC 9(7)V99.
+
+       FD  TIME-FILE.
+       01  TIME-TRANS-RECORD.
+           05 TIME-EMPLOYEE-ID     PIC 9(5).
+           05 TIME-HOURS-WORKED    PIC 9(3)V99.
+
+       FD  POSTED-PAY-FILE.
+           COPY POSTPAY.
+
        WORKING-STORAGE SECTION.
+           COPY ROLETBL.
+
+       01 WS-TRANS-STATUS          PIC XX.
+           88 TRANS-OK                 VALUE '00'.
+           88 TRANS-EOF                VALUE '10'.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+       01 WS-EXCEPTION-STATUS      PIC XX.
+           88 EXCEPTION-OK             VALUE '00'.
+       01 WS-ACH-STATUS            PIC XX.
+           88 ACH-OK                   VALUE '00'.
+       01 WS-TIME-STATUS           PIC XX.
+           88 TIME-OK                  VALUE '00'.
+           88 TIME-EOF                 VALUE '10'.
+       01 WS-POSTED-STATUS         PIC XX.
+           88 POSTED-OK                VALUE '00'.
+           88 POSTED-NOT-FOUND         VALUE '35'.
+       01 WS-RANGE-FROM-EDIT       PIC 9(5).
+       01 WS-EXCEPT-FILENAME       PIC X(14) VALUE SPACES.
+       01 WS-ACH-FILENAME          PIC X(14) VALUE SPACES.
+       01 WS-POSTED-FILENAME       PIC X(14) VALUE SPACES.
+       01 Time-Record-Found        PIC X.
+           88 TIME-TRANS-RECORD-WAS-FOUND    VALUE 'Y'.
+       01 Hours-Worked             PIC 9(3)V99.
        01 Employee-ID              PIC 9(5).
-       01 Employee-Data            PIC X(80).
+       01 Employee-Data            PIC X(102).
+       01 Employee-Role            PIC X(20).
+       01 Employee-Pay-Frequency   PIC X(1).
+           88 EMPLOYEE-PAID-HOURLY     VALUE 'H'.
+       01 Employee-Hourly-Rate     PIC 9(3)V99.
        01 Gross-Salary             PIC 9(7)V99.
+       01 Period-Gross-Salary      PIC 9(7)V99.
+       01 Annualized-Gross-Salary  PIC 9(7)V99.
+       01 WS-HOURLY-PERIODS-YEAR   PIC 9(3) VALUE 52.
+       01 Gross-Established        PIC X.
+           88 GROSS-IS-ESTABLISHED     VALUE 'Y'.
+           88 GROSS-NOT-ESTABLISHED    VALUE 'N'.
        01 Net-Salary               PIC 9(7)V99.
+       01 Deductions               PIC 9(5)V99.
+       01 Federal-Withholding      PIC 9(7)V99.
+       01 State-Withholding        PIC 9(5)V99.
+       01 FICA-Withholding         PIC 9(5)V99.
+       01 Medicare-Withholding     PIC 9(5)V99.
+       01 Health-Premium           PIC 9(5)V99.
+       01 Retirement-401k          PIC 9(5)V99.
+       01 Bonus                    PIC 9(5)V99.
+       01 Net-Pay-Valid            PIC X.
+           88 NET-PAY-IS-VALID         VALUE 'Y'.
+       01 Employee-Found           PIC X.
+           88 EMPLOYEE-WAS-FOUND       VALUE 'Y'.
+       01 WS-SALARY-INVALID-AT     PIC S9(4) COMP.
+       01 Role-And-Band-Status     PIC X.
+           88 ROLE-AND-BAND-VALID      VALUE 'Y'.
+           88 ROLE-AND-BAND-INVALID    VALUE 'N'.
+       01 Employee-Active-Status   PIC X.
+           88 EMPLOYEE-IS-ACTIVE       VALUE 'Y'.
+           88 EMPLOYEE-NOT-ACTIVE      VALUE 'N'.
+       01 Bank-Routing             PIC X(9).
+       01 Bank-Account             PIC X(17).
+       01 Bank-Account-Type        PIC X.
+       01 Employee-Hire-Date       PIC 9(8).
+       01 Employee-Rating          PIC 9(1).
+       01 Bonus-Eligible           PIC X.
+           88 EMPLOYEE-BONUS-ELIGIBLE  VALUE 'Y'.
+           88 EMPLOYEE-BONUS-INELIGIBLE VALUE 'N'.
+       01 WS-MIN-RATING            PIC 9(1) VALUE 3.
+       01 WS-TODAY                 PIC 9(8).
+       01 WS-HIRE-YEARS-SERVICE    PIC S9(4).
+       01 WS-HIRE-DATE-X.
+           05 WS-HIRE-YYYY         PIC 9(4).
+           05 WS-HIRE-MM           PIC 9(2).
+           05 WS-HIRE-DD           PIC 9(2).
+       01 WS-TODAY-X.
+           05 WS-TODAY-YYYY        PIC 9(4).
+           05 WS-TODAY-MM          PIC 9(2).
+           05 WS-TODAY-DD          PIC 9(2).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 From-ID-IN                PIC 9(5).
+       01 To-ID-IN                  PIC 9(5).
+
+       PROCEDURE DIVISION USING From-ID-IN To-ID-IN.
        BEGIN.
-           DISPLAY "Enter Employee ID: "
-           ACCEPT Employee-ID
+      * Each concurrent job step only owns its own FROM/TO band - build
+      * this step's exception/ACH/posted-pay filenames from From-ID-IN
+      * before any of them are opened, the same way MainProgram builds
+      * WS-CHKPT-FILENAME from its FROM-ID.
+           MOVE From-ID-IN TO WS-RANGE-FROM-EDIT
+           STRING 'EXCEP' WS-RANGE-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-EXCEPT-FILENAME
+           STRING 'ACHFL' WS-RANGE-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-ACH-FILENAME
+           STRING 'POSTD' WS-RANGE-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-POSTED-FILENAME
+
+           OPEN INPUT EMPLOYEE-TRANS
+           IF NOT TRANS-OK
+               DISPLAY 'Cannot open trans file, status ' WS-TRANS-STATUS
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               CLOSE EMPLOYEE-TRANS
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF NOT EXCEPTION-OK
+               DISPLAY 'Cannot open except file, status '
+                   WS-EXCEPTION-STATUS
+               CLOSE EMPLOYEE-TRANS
+               CLOSE EMPLOYEE-MASTER
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ACH-FILE
+           IF NOT ACH-OK
+               DISPLAY 'Cannot open ACH file, status ' WS-ACH-STATUS
+               CLOSE EMPLOYEE-TRANS
+               CLOSE EMPLOYEE-MASTER
+               CLOSE EXCEPTION-REPORT
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+      * A crash-restart of this same range re-runs against an existing
+      * POSTEDPAY file for this FROM-ID - open it I-O so the records
+      * already posted before the crash are still there to check
+      * against in Process-Employee-Transaction; only the very first
+      * run for this range (file does not exist yet, status '35')
+      * creates it fresh with OPEN OUTPUT.
+           OPEN I-O POSTED-PAY-FILE
+           IF POSTED-NOT-FOUND
+               OPEN OUTPUT POSTED-PAY-FILE
+           END-IF
+           IF NOT POSTED-OK
+               DISPLAY 'Cannot open posted-pay file, status '
+                   WS-POSTED-STATUS
+               CLOSE EMPLOYEE-TRANS
+               CLOSE EMPLOYEE-MASTER
+               CLOSE EXCEPTION-REPORT
+               CLOSE ACH-FILE
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL TRANS-EOF
+               READ EMPLOYEE-TRANS
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Process-Employee-Transaction
+               END-READ
+           END-PERFORM
 
+           CLOSE EMPLOYEE-TRANS
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EXCEPTION-REPORT
+           CLOSE ACH-FILE
+           CLOSE POSTED-PAY-FILE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Process-Employee-Transaction.
+           MOVE TRANS-EMPLOYEE-ID TO Employee-ID
+      * Another concurrent job step owns any ID outside this step's
+      * own FROM/TO band - leave it for that step, silently, rather
+      * than reprocess (and double-pay) it here.
+           IF Employee-ID < From-ID-IN OR Employee-ID > To-ID-IN
+               CONTINUE
+           ELSE
+               MOVE Employee-ID TO POST-EMPLOYEE-ID
+               READ POSTED-PAY-FILE
+                   INVALID KEY
+                       PERFORM Process-New-Transaction
+                   NOT INVALID KEY
+                       DISPLAY 'Employee ' Employee-ID
+                           ' already posted this run, skipping'
+               END-READ
+           END-IF.
+
+       Process-New-Transaction.
            CALL 'EmployeeData' USING Employee-ID Employee-Data
+               Employee-Found
            DISPLAY "Employee Data: " Employee-Data
 
-           MOVE FUNCTION NUMVAL-F (Employee-Data (50:8)) TO Gross-Salary
+           IF NOT EMPLOYEE-WAS-FOUND
+               MOVE Employee-ID TO EXC-EMPLOYEE-ID
+               MOVE 'Employee ID not found on master, not processed'
+                   TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               PERFORM Process-Matched-Employee
+           END-IF.
+
+       Process-Matched-Employee.
+           MOVE FUNCTION TEST-NUMVAL-F (Employee-Data (66:10))
+               TO WS-SALARY-INVALID-AT
+           IF WS-SALARY-INVALID-AT NOT = 0
+               MOVE Employee-ID TO EXC-EMPLOYEE-ID
+               MOVE 'Non-numeric gross salary data, not processed'
+                   TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               MOVE FUNCTION NUMVAL-F (Employee-Data (66:10))
+                   TO Gross-Salary
+               MOVE Employee-Data (46:20) TO Employee-Role
+               MOVE Employee-Data (76:1) TO Employee-Pay-Frequency
+               MOVE Employee-Data (77:8) TO Employee-Hire-Date
+               MOVE Employee-Data (85:1) TO Employee-Rating
+               MOVE FUNCTION NUMVAL-F (Employee-Data (97:6))
+                   TO Employee-Hourly-Rate
+
+               PERFORM Check-Employment-Status
+               IF EMPLOYEE-IS-ACTIVE
+                   PERFORM Establish-Gross-Salary
+                   IF GROSS-IS-ESTABLISHED
+                       PERFORM Validate-Role-And-Pay-Band
+                       IF ROLE-AND-BAND-VALID
+                           PERFORM Compute-And-Post-Salary
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       Check-Employment-Status.
+           SET EMPLOYEE-IS-ACTIVE TO TRUE
+           MOVE Employee-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EMP-STATUS-TERMINATED
+                       SET EMPLOYEE-NOT-ACTIVE TO TRUE
+                       MOVE Employee-ID TO EXC-EMPLOYEE-ID
+                       MOVE 'Employee terminated, not processed'
+                           TO EXC-REASON
+                       WRITE EXCEPTION-RECORD
+                   END-IF
+           END-READ.
+
+       Establish-Gross-Salary.
+      * For hourly employees EMP-SALARY on the master is stale/not
+      * meaningful (EmployeeData's layout only populates EMP-SALARY
+      * for salaried staff) - Gross-Salary must come from the actual
+      * timesheet before anything, including the pay-band check, uses
+      * it. The pay bands in ROLE-BAND-MIN/MAX are annual figures, so
+      * Validate-Role-And-Pay-Band needs this period amount annualized
+      * for comparison, not compared directly as a single period's pay.
+           IF EMPLOYEE-PAID-HOURLY
+               PERFORM Find-Time-Record
+               IF NOT TIME-TRANS-RECORD-WAS-FOUND
+                   SET GROSS-NOT-ESTABLISHED TO TRUE
+                   MOVE Employee-ID TO EXC-EMPLOYEE-ID
+                   MOVE 'No timesheet on file, hourly pay not processed'
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+               ELSE
+                   SET GROSS-IS-ESTABLISHED TO TRUE
+                   COMPUTE Gross-Salary = Hours-Worked
+                       * Employee-Hourly-Rate
+                   COMPUTE Annualized-Gross-Salary ROUNDED =
+                       Gross-Salary * WS-HOURLY-PERIODS-YEAR
+               END-IF
+           ELSE
+               SET GROSS-IS-ESTABLISHED TO TRUE
+               MOVE Gross-Salary TO Annualized-Gross-Salary
+           END-IF.
+
+       Find-Time-Record.
+           MOVE 'N' TO Time-Record-Found
+           OPEN INPUT TIME-FILE
+           IF TIME-OK
+               PERFORM UNTIL TIME-EOF OR TIME-TRANS-RECORD-WAS-FOUND
+                   READ TIME-FILE
+                       AT END
+                           SET TIME-EOF TO TRUE
+                       NOT AT END
+                           IF TIME-EMPLOYEE-ID = Employee-ID
+                               MOVE TIME-HOURS-WORKED TO Hours-Worked
+                               MOVE 'Y' TO Time-Record-Found
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TIME-FILE
+           END-IF.
 
-           CALL 'SalaryCalculation' USING Gross-Salary Net-Salary
+       Compute-And-Post-Salary.
+           PERFORM Determine-Bonus-Eligibility
+           CALL 'SalaryCalculation' USING Gross-Salary Employee-Role
+               Employee-Pay-Frequency Bonus-Eligible Period-Gross-Salary
+               Net-Salary Deductions Federal-Withholding
+               State-Withholding FICA-Withholding Medicare-Withholding
+               Health-Premium Retirement-401k Bonus Net-Pay-Valid
            DISPLAY "Net Salary: " Net-Salary
-           GOBACK.
+
+           IF NOT NET-PAY-IS-VALID
+               MOVE Employee-ID TO EXC-EMPLOYEE-ID
+               MOVE 'Negative/unreasonable net pay, YTD not posted'
+                   TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               PERFORM Update-YTD-Balances
+           END-IF.
+
+       Determine-Bonus-Eligibility.
+           SET EMPLOYEE-BONUS-INELIGIBLE TO TRUE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE WS-TODAY TO WS-TODAY-X
+           MOVE Employee-Hire-Date TO WS-HIRE-DATE-X
+           COMPUTE WS-HIRE-YEARS-SERVICE =
+               WS-TODAY-YYYY - WS-HIRE-YYYY
+           IF WS-HIRE-MM > WS-TODAY-MM OR
+               (WS-HIRE-MM = WS-TODAY-MM AND WS-HIRE-DD > WS-TODAY-DD)
+               SUBTRACT 1 FROM WS-HIRE-YEARS-SERVICE
+           END-IF
+           IF WS-HIRE-YEARS-SERVICE >= 1 AND
+               Employee-Rating >= WS-MIN-RATING
+               SET EMPLOYEE-BONUS-ELIGIBLE TO TRUE
+           END-IF.
+
+       Validate-Role-And-Pay-Band.
+           SET ROLE-AND-BAND-INVALID TO TRUE
+           SET ROLE-BAND-IDX TO 1
+           SEARCH ROLE-BAND-ENTRY
+               AT END
+                   MOVE Employee-ID TO EXC-EMPLOYEE-ID
+                   MOVE 'Unknown role code, not processed'
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+               WHEN ROLE-BAND-CODE (ROLE-BAND-IDX) = Employee-Role
+                   IF Annualized-Gross-Salary
+                           < ROLE-BAND-MIN (ROLE-BAND-IDX) OR
+                       Annualized-Gross-Salary
+                           > ROLE-BAND-MAX (ROLE-BAND-IDX)
+                       MOVE Employee-ID TO EXC-EMPLOYEE-ID
+                       MOVE 'Salary outside pay band for role, not '
+                           & 'processed' TO EXC-REASON
+                       WRITE EXCEPTION-RECORD
+                   ELSE
+                       SET ROLE-AND-BAND-VALID TO TRUE
+                   END-IF
+           END-SEARCH.
+
+       Update-YTD-Balances.
+           MOVE Employee-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'No master record for ID ' Employee-ID
+                       ', YTD not updated'
+               NOT INVALID KEY
+                   ADD Period-Gross-Salary TO EMP-YTD-GROSS
+                   ADD Deductions TO EMP-YTD-DEDUCTIONS
+                   ADD Net-Salary TO EMP-YTD-NET
+                   ADD Bonus TO EMP-YTD-BONUS
+                   MOVE EMP-BANK-ROUTING TO Bank-Routing
+                   MOVE EMP-BANK-ACCOUNT TO Bank-Account
+                   MOVE EMP-ACCOUNT-TYPE TO Bank-Account-Type
+                   REWRITE EMPLOYEE-RECORD
+                   PERFORM Write-ACH-Record
+                   PERFORM Write-Posted-Pay-Record
+           END-READ.
+
+       Write-ACH-Record.
+           IF Bank-Routing = SPACES OR Bank-Account = SPACES
+               DISPLAY 'No bank info for employee ' Employee-ID
+                   ', ACH deposit not created'
+           ELSE
+               MOVE Employee-ID TO ACH-EMPLOYEE-ID
+               MOVE Bank-Routing TO ACH-ROUTING
+               MOVE Bank-Account TO ACH-ACCOUNT
+               MOVE Bank-Account-Type TO ACH-ACCOUNT-TYPE
+               MOVE Net-Salary TO ACH-AMOUNT
+               WRITE ACH-RECORD
+           END-IF.
+
+       Write-Posted-Pay-Record.
+           MOVE Employee-ID TO POST-EMPLOYEE-ID
+           MOVE Period-Gross-Salary TO POST-GROSS-SALARY
+           MOVE Net-Salary TO POST-NET-SALARY
+           MOVE Federal-Withholding TO POST-FEDERAL-WITHHOLDING
+           MOVE State-Withholding TO POST-STATE-WITHHOLDING
+           MOVE FICA-Withholding TO POST-FICA-WITHHOLDING
+           MOVE Medicare-Withholding TO POST-MEDICARE-WITHHOLDING
+           MOVE Health-Premium TO POST-HEALTH-PREMIUM
+           MOVE Retirement-401k TO POST-RETIREMENT-401K
+           MOVE Bonus TO POST-BONUS
+           WRITE POSTED-PAY-RECORD
+               INVALID KEY
+                   DISPLAY 'Could not write posted-pay record for '
+                       'employee ' Employee-ID
+           END-WRITE.
        END PROGRAM PayrollProcessing.
