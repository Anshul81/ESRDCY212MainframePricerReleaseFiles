@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS ASSIGN TO 'EMPMAINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO 'MAINTRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS.
+       01  MAINT-RECORD.
+           05 MAINT-ACTION             PIC X(1).
+               88 MAINT-ADD                VALUE 'A'.
+               88 MAINT-CHANGE             VALUE 'C'.
+               88 MAINT-DELETE             VALUE 'D'.
+           05 MAINT-EMP-ID             PIC 9(5).
+           05 MAINT-EMP-NAME           PIC X(40).
+           05 MAINT-EMP-ROLE           PIC X(20).
+           05 MAINT-EMP-SALARY         PIC 9(7)V99.
+           05 MAINT-EMP-SSN            PIC X(11).
+           05 MAINT-EMP-HIRE-DATE      PIC 9(8).
+           05 MAINT-EMP-DEPT-CODE      PIC X(4).
+           05 MAINT-EMP-PAY-FREQUENCY  PIC X(1).
+           05 MAINT-EMP-PERFORMANCE-RATING PIC 9(1).
+           05 MAINT-EMP-VACATION-BALANCE PIC 9(3)V99.
+           05 MAINT-EMP-HOURLY-RATE    PIC 9(3)V99.
+           05 MAINT-EMP-BANK-ROUTING   PIC X(9).
+           05 MAINT-EMP-BANK-ACCOUNT   PIC X(17).
+           05 MAINT-EMP-ACCOUNT-TYPE   PIC X(1).
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-RECORD.
+           05 MAINT-RPT-EMP-ID         PIC 9(5).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 MAINT-RPT-ACTION         PIC X(1).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 MAINT-RPT-REASON         PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS          PIC XX.
+           88 TRANS-OK                 VALUE '00'.
+           88 TRANS-EOF                VALUE '10'.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+       01 WS-REPORT-STATUS         PIC XX.
+           88 REPORT-OK                VALUE '00'.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT MAINT-TRANS
+           IF NOT TRANS-OK
+               DISPLAY 'Cannot open maint trans file, status '
+                   WS-TRANS-STATUS
+               GOBACK
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               CLOSE MAINT-TRANS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT MAINT-REPORT
+           IF NOT REPORT-OK
+               DISPLAY 'Cannot open maint report, status '
+                   WS-REPORT-STATUS
+               CLOSE MAINT-TRANS
+               CLOSE EMPLOYEE-MASTER
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL TRANS-EOF
+               READ MAINT-TRANS
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Process-Maintenance-Transaction
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINT-TRANS
+           CLOSE EMPLOYEE-MASTER
+           CLOSE MAINT-REPORT
+           GOBACK.
+
+       Process-Maintenance-Transaction.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM Add-Employee
+               WHEN MAINT-CHANGE
+                   PERFORM Change-Employee
+               WHEN MAINT-DELETE
+                   PERFORM Delete-Employee
+               WHEN OTHER
+                   MOVE MAINT-EMP-ID TO MAINT-RPT-EMP-ID
+                   MOVE MAINT-ACTION TO MAINT-RPT-ACTION
+                   MOVE 'Unknown action code, transaction rejected'
+                       TO MAINT-RPT-REASON
+                   WRITE MAINT-REPORT-RECORD
+           END-EVALUATE.
+
+       Add-Employee.
+           INITIALIZE EMPLOYEE-RECORD
+           MOVE MAINT-EMP-ID TO EMP-ID
+           MOVE MAINT-EMP-NAME TO EMP-NAME
+           MOVE MAINT-EMP-ROLE TO EMP-ROLE
+           MOVE MAINT-EMP-SALARY TO EMP-SALARY
+           MOVE MAINT-EMP-SSN TO EMP-SSN
+           MOVE MAINT-EMP-HIRE-DATE TO EMP-HIRE-DATE
+           MOVE MAINT-EMP-DEPT-CODE TO EMP-DEPT-CODE
+           MOVE MAINT-EMP-PAY-FREQUENCY TO EMP-PAY-FREQUENCY
+           MOVE MAINT-EMP-PERFORMANCE-RATING TO EMP-PERFORMANCE-RATING
+           MOVE MAINT-EMP-VACATION-BALANCE TO EMP-VACATION-BALANCE
+           MOVE MAINT-EMP-HOURLY-RATE TO EMP-HOURLY-RATE
+           MOVE MAINT-EMP-BANK-ROUTING TO EMP-BANK-ROUTING
+           MOVE MAINT-EMP-BANK-ACCOUNT TO EMP-BANK-ACCOUNT
+           MOVE MAINT-EMP-ACCOUNT-TYPE TO EMP-ACCOUNT-TYPE
+           MOVE 0 TO EMP-YTD-GROSS
+           MOVE 0 TO EMP-YTD-DEDUCTIONS
+           MOVE 0 TO EMP-YTD-NET
+           SET EMP-STATUS-ACTIVE TO TRUE
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE MAINT-EMP-ID TO MAINT-RPT-EMP-ID
+                   MOVE 'A' TO MAINT-RPT-ACTION
+                   MOVE 'Employee already exists, add rejected'
+                       TO MAINT-RPT-REASON
+                   WRITE MAINT-REPORT-RECORD
+           END-WRITE.
+
+       Change-Employee.
+           MOVE MAINT-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE MAINT-EMP-ID TO MAINT-RPT-EMP-ID
+                   MOVE 'C' TO MAINT-RPT-ACTION
+                   MOVE 'Employee not found, change rejected'
+                       TO MAINT-RPT-REASON
+                   WRITE MAINT-REPORT-RECORD
+               END-WRITE
+               NOT INVALID KEY
+                   MOVE MAINT-EMP-NAME TO EMP-NAME
+                   MOVE MAINT-EMP-ROLE TO EMP-ROLE
+                   MOVE MAINT-EMP-SALARY TO EMP-SALARY
+                   MOVE MAINT-EMP-SSN TO EMP-SSN
+                   MOVE MAINT-EMP-HIRE-DATE TO EMP-HIRE-DATE
+                   MOVE MAINT-EMP-DEPT-CODE TO EMP-DEPT-CODE
+                   MOVE MAINT-EMP-PAY-FREQUENCY TO EMP-PAY-FREQUENCY
+                   MOVE MAINT-EMP-PERFORMANCE-RATING
+                       TO EMP-PERFORMANCE-RATING
+                   MOVE MAINT-EMP-VACATION-BALANCE
+                       TO EMP-VACATION-BALANCE
+                   MOVE MAINT-EMP-HOURLY-RATE TO EMP-HOURLY-RATE
+                   MOVE MAINT-EMP-BANK-ROUTING TO EMP-BANK-ROUTING
+                   MOVE MAINT-EMP-BANK-ACCOUNT TO EMP-BANK-ACCOUNT
+                   MOVE MAINT-EMP-ACCOUNT-TYPE TO EMP-ACCOUNT-TYPE
+                   REWRITE EMPLOYEE-RECORD
+           END-READ.
+
+       Delete-Employee.
+           MOVE MAINT-EMP-ID TO EMP-ID
+           DELETE EMPLOYEE-MASTER RECORD
+               INVALID KEY
+                   MOVE MAINT-EMP-ID TO MAINT-RPT-EMP-ID
+                   MOVE 'D' TO MAINT-RPT-ACTION
+                   MOVE 'Employee not found, delete rejected'
+                       TO MAINT-RPT-REASON
+                   WRITE MAINT-REPORT-RECORD
+           END-DELETE.
+
+       END PROGRAM EmployeeMaint.
