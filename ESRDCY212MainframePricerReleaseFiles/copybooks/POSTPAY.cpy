@@ -0,0 +1,17 @@
+      * Shared record layout for the per-run "posted pay" interchange
+      * file (POSTEDPAY.DAT). PayrollProcessing writes one record per
+      * employee it actually calculated and posted YTD/ACH for this
+      * run; MainProgram reads it keyed by employee ID so the register,
+      * CSV export, and reconciliation totals reflect exactly what was
+      * posted instead of an independent recomputation.
+       01 POSTED-PAY-RECORD.
+           05 POST-EMPLOYEE-ID         PIC 9(5).
+           05 POST-GROSS-SALARY        PIC 9(7)V99.
+           05 POST-NET-SALARY          PIC 9(7)V99.
+           05 POST-FEDERAL-WITHHOLDING PIC 9(7)V99.
+           05 POST-STATE-WITHHOLDING   PIC 9(5)V99.
+           05 POST-FICA-WITHHOLDING    PIC 9(5)V99.
+           05 POST-MEDICARE-WITHHOLDING PIC 9(5)V99.
+           05 POST-HEALTH-PREMIUM      PIC 9(5)V99.
+           05 POST-RETIREMENT-401K     PIC 9(5)V99.
+           05 POST-BONUS               PIC 9(5)V99.
