@@ -0,0 +1,21 @@
+      * Valid job-code / pay-band table, keyed by EMP-ROLE. Mirrors
+      * WHTABLE.cpy/BONUSTBL.cpy's layout style. Roles not found here
+      * are rejected outright; roles found but with a gross salary
+      * outside MIN/MAX are flagged to the exception report.
+       01 ROLE-BAND-TABLE.
+           05 ROLE-BAND-ENTRY OCCURS 5 TIMES
+                   INDEXED BY ROLE-BAND-IDX.
+               10 ROLE-BAND-CODE       PIC X(20).
+               10 ROLE-BAND-MIN        PIC 9(7)V99.
+               10 ROLE-BAND-MAX        PIC 9(7)V99.
+       01 ROLE-BAND-VALUES REDEFINES ROLE-BAND-TABLE.
+           05 FILLER PIC X(38) VALUE
+               'Clerk               002500000004500000'.
+           05 FILLER PIC X(38) VALUE
+               'Developer           005500000009500000'.
+           05 FILLER PIC X(38) VALUE
+               'Manager             007000000011000000'.
+           05 FILLER PIC X(38) VALUE
+               'Director            009500000015000000'.
+           05 FILLER PIC X(38) VALUE
+               'VP                  013000000025000000'.
