@@ -0,0 +1,32 @@
+      * Shared employee master record layout.
+      * Used by the EMPMAST.DAT indexed master (EmployeeData,
+      * EmployeeMaint, MainProgram) keyed on EMP-ID.
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID               PIC 9(5).
+           05 EMP-NAME             PIC X(40).
+           05 EMP-ROLE             PIC X(20).
+           05 EMP-SALARY           PIC 9(7)V99.
+           05 EMP-BONUS            PIC 9(5)V99.
+           05 EMP-SSN              PIC X(11).
+           05 EMP-HIRE-DATE        PIC 9(8).
+           05 EMP-DEPT-CODE        PIC X(4).
+           05 EMP-PAY-FREQUENCY    PIC X(1).
+               88 EMP-PAY-WEEKLY       VALUE 'W'.
+               88 EMP-PAY-BIWEEKLY     VALUE 'B'.
+               88 EMP-PAY-MONTHLY      VALUE 'M'.
+               88 EMP-PAY-HOURLY       VALUE 'H'.
+           05 EMP-YTD-GROSS        PIC 9(9)V99.
+           05 EMP-YTD-DEDUCTIONS   PIC 9(9)V99.
+           05 EMP-YTD-NET          PIC 9(9)V99.
+           05 EMP-YTD-BONUS        PIC 9(9)V99.
+           05 EMP-BANK-ROUTING     PIC X(9).
+           05 EMP-BANK-ACCOUNT     PIC X(17).
+           05 EMP-ACCOUNT-TYPE     PIC X(1).
+               88 EMP-ACCOUNT-CHECKING VALUE 'C'.
+               88 EMP-ACCOUNT-SAVINGS  VALUE 'S'.
+           05 EMP-PERFORMANCE-RATING PIC 9(1).
+           05 EMP-EMPLOYMENT-STATUS PIC X(1) VALUE 'A'.
+               88 EMP-STATUS-ACTIVE       VALUE 'A'.
+               88 EMP-STATUS-TERMINATED   VALUE 'T'.
+           05 EMP-VACATION-BALANCE PIC 9(3)V99.
+           05 EMP-HOURLY-RATE      PIC 9(3)V99.
