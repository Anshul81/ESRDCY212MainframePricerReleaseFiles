@@ -1,16 +1,390 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MainProgram.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO 'RUNPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO 'CTLTOTAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RECON-REPORT ASSIGN TO 'RECONRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+      * Built from the range's FROM-ID to line up with the per-range
+      * POSTEDPAY file PayrollProcessing wrote for this same range.
+           SELECT POSTED-PAY-FILE ASSIGN TO WS-POSTED-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS POST-EMPLOYEE-ID
+               FILE STATUS IS WS-POSTED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHKPT-LAST-EMP-ID       PIC 9(5).
+
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD.
+           05 PARM-FROM-ID            PIC 9(5).
+           05 PARM-TO-ID              PIC 9(5).
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05 CTL-EXPECTED-COUNT      PIC 9(5).
+           05 CTL-EXPECTED-NET        PIC 9(9)V99.
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-LINE          PIC X(80).
+
+       FD  POSTED-PAY-FILE.
+           COPY POSTPAY.
+
        WORKING-STORAGE SECTION.
+
+      * Req 023 runs several concurrent job steps, each against its own
+      * FROM/TO range - the checkpoint file is named after the range's
+      * FROM-ID so one step's restart point can never be clobbered by
+      * another step's.
+       01 WS-CHKPT-FILENAME        PIC X(14) VALUE SPACES.
+       01 WS-CHKPT-FROM-EDIT       PIC 9(5).
+       01 WS-POSTED-FILENAME       PIC X(14) VALUE SPACES.
+       01 WS-MASTER-STATUS         PIC XX.
+           88 MASTER-OK                VALUE '00'.
+           88 MASTER-EOF               VALUE '10'.
+       01 WS-CHKPT-STATUS          PIC XX.
+           88 CHKPT-OK                 VALUE '00'.
+       01 WS-PARM-STATUS           PIC XX.
+           88 PARM-OK                  VALUE '00'.
+       01 WS-CTL-STATUS            PIC XX.
+           88 CTL-OK                   VALUE '00'.
+       01 WS-RECON-STATUS          PIC XX.
+           88 RECON-OK                 VALUE '00'.
+       01 WS-POSTED-STATUS         PIC XX.
+           88 POSTED-OK                VALUE '00'.
+       01 WS-RUN-EMP-COUNT         PIC 9(5) VALUE 0.
+       01 WS-RUN-TOTAL-NET         PIC 9(9)V99 VALUE 0.
+       01 WS-EXPECTED-COUNT        PIC 9(5) VALUE 0.
+       01 WS-EXPECTED-NET          PIC 9(9)V99 VALUE 0.
+       01 WS-HAVE-EXPECTED-CTL     PIC X VALUE 'N'.
+           88 HAVE-EXPECTED-CTL        VALUE 'Y'.
+       01 WS-RECON-COUNT-EDIT      PIC ZZZZ9.
+       01 WS-RECON-NET-EDIT        PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-RECON-LINE            PIC X(80).
+       01 WS-LAST-EMP-ID           PIC 9(5) VALUE 0.
+       01 WS-FROM-ID               PIC 9(5) VALUE 0.
+       01 WS-TO-ID                 PIC 9(5) VALUE 99999.
+       01 WS-START-AFTER           PIC 9(5) VALUE 0.
        01 Employee-ID              PIC 9(5).
-       01 Employee-Data            PIC X(80).
+       01 Employee-Data            PIC X(102).
+       01 Employee-Found           PIC X.
+           88 EMPLOYEE-WAS-FOUND       VALUE 'Y'.
+       01 Gross-Salary             PIC 9(7)V99.
        01 Net-Salary               PIC 9(7)V99.
+       01 Federal-Withholding      PIC 9(7)V99.
+       01 State-Withholding        PIC 9(5)V99.
+       01 FICA-Withholding         PIC 9(5)V99.
+       01 Medicare-Withholding     PIC 9(5)V99.
+       01 Health-Premium           PIC 9(5)V99.
+       01 Retirement-401k          PIC 9(5)V99.
+       01 Bonus                    PIC 9(5)V99.
+       01 End-Of-Run-Flag          PIC X VALUE 'N'.
+           88 END-OF-RUN               VALUE 'Y'.
+       01 Report-Status            PIC X.
+           88 REPORT-CALL-OK           VALUE 'Y'.
+           88 REPORT-CALL-FAILED       VALUE 'N'.
+       01 WS-RUN-FAILED            PIC X VALUE 'N'.
+           88 RUN-HAS-FAILED           VALUE 'Y'.
+       01 Employee-Payable         PIC X.
+           88 EMPLOYEE-IS-PAYABLE      VALUE 'Y'.
+           88 EMPLOYEE-NOT-PAYABLE     VALUE 'N'.
 
        PROCEDURE DIVISION.
        BEGIN.
-           PERFORM VARYING Employee-ID FROM 10001 BY 1 UNTIL Employee-ID > 10002
-               CALL 'PayrollProcessing'
-               CALL 'ReportGeneration' USING Employee-ID Employee-Data Net-Salary
-           END-PERFORM.
+           PERFORM Read-Run-Parms
+           MOVE WS-FROM-ID TO WS-CHKPT-FROM-EDIT
+           STRING 'CHKPT' WS-CHKPT-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-CHKPT-FILENAME
+           STRING 'POSTD' WS-CHKPT-FROM-EDIT DELIMITED BY SIZE
+               '.DAT' DELIMITED BY SIZE INTO WS-POSTED-FILENAME
+
+      * PayrollProcessing now drives its own batch transaction file
+      * (EMPTRANS.DAT) internally, so it is invoked once per run rather
+      * than once per master record. It is given the same FROM/TO band
+      * as this job step so concurrent steps never reprocess each
+      * other's transactions or clobber each other's exception/ACH/
+      * posted-pay files.
+           CALL 'PayrollProcessing' USING WS-FROM-ID WS-TO-ID
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'PayrollProcessing step failed, return code '
+                   RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               DISPLAY 'Cannot open master, status ' WS-MASTER-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      * POSTEDPAY.DAT is PayrollProcessing's own record of what it
+      * actually posted this run (req review: the register/CSV/
+      * reconciliation pass must reflect that, not a second
+      * independent recomputation off the master).
+           OPEN INPUT POSTED-PAY-FILE
+           IF NOT POSTED-OK
+               DISPLAY 'Cannot open posted-pay file, status '
+                   WS-POSTED-STATUS
+               CLOSE EMPLOYEE-MASTER
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM Read-Checkpoint
+
+           MOVE 0 TO WS-START-AFTER
+           IF WS-FROM-ID > 0
+               COMPUTE WS-START-AFTER = WS-FROM-ID - 1
+           END-IF
+           IF WS-LAST-EMP-ID > WS-START-AFTER
+               MOVE WS-LAST-EMP-ID TO WS-START-AFTER
+           END-IF
+
+           IF WS-START-AFTER > 0
+               MOVE WS-START-AFTER TO EMP-ID
+               START EMPLOYEE-MASTER KEY IS GREATER THAN EMP-ID
+                   INVALID KEY
+                       SET MASTER-EOF TO TRUE
+               END-START
+               DISPLAY 'Starting after employee ' WS-START-AFTER
+           END-IF
+
+           PERFORM UNTIL MASTER-EOF OR RUN-HAS-FAILED
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       SET MASTER-EOF TO TRUE
+                   NOT AT END
+                       IF EMP-ID > WS-TO-ID
+                           SET MASTER-EOF TO TRUE
+                       ELSE
+                           MOVE EMP-ID TO Employee-ID
+                           IF NOT EMP-STATUS-TERMINATED
+                               PERFORM Format-And-Print-Employee
+                           END-IF
+                           IF NOT RUN-HAS-FAILED
+                               PERFORM Write-Checkpoint
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE POSTED-PAY-FILE
+           IF NOT RUN-HAS-FAILED
+               PERFORM Clear-Checkpoint
+           END-IF
+           PERFORM Print-Register-Trailer
+           PERFORM Reconcile-Run-Totals
+
+           CALL 'TaxSummary'
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'TaxSummary step failed, return code '
+                   RETURN-CODE
+               SET RUN-HAS-FAILED TO TRUE
+           END-IF
+
+           CALL 'GLExtract' USING WS-FROM-ID
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'GLExtract step failed, return code '
+                   RETURN-CODE
+               SET RUN-HAS-FAILED TO TRUE
+           END-IF
+
+           IF RUN-HAS-FAILED
+               DISPLAY '*** PAYROLL RUN COMPLETED WITH ERRORS ***'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
            STOP RUN.
+
+       Format-And-Print-Employee.
+      * The register, CSV export, and control-total reconciliation
+      * must reflect exactly what PayrollProcessing actually posted
+      * pay for this run, not an independent recomputation of salary/
+      * deductions - so this paragraph looks the employee up in
+      * POSTEDPAY.DAT (written by PayrollProcessing for every employee
+      * it successfully posted YTD/ACH for) and prints only what is
+      * found there. An employee PayrollProcessing rejected, skipped
+      * as terminated, or never posted (no transaction this run) has
+      * no POSTEDPAY.DAT record and is skipped here too - the
+      * exception report is owned by PayrollProcessing's own pass, so
+      * this paragraph only decides whether to skip, not write
+      * EXCEPRPT.DAT a second time.
+           SET EMPLOYEE-NOT-PAYABLE TO TRUE
+           CALL 'EmployeeData' USING Employee-ID Employee-Data
+               Employee-Found
+           IF EMPLOYEE-WAS-FOUND
+               MOVE Employee-ID TO POST-EMPLOYEE-ID
+               READ POSTED-PAY-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET EMPLOYEE-IS-PAYABLE TO TRUE
+                       MOVE POST-GROSS-SALARY TO Gross-Salary
+                       MOVE POST-NET-SALARY TO Net-Salary
+                       MOVE POST-FEDERAL-WITHHOLDING
+                           TO Federal-Withholding
+                       MOVE POST-STATE-WITHHOLDING TO State-Withholding
+                       MOVE POST-FICA-WITHHOLDING TO FICA-Withholding
+                       MOVE POST-MEDICARE-WITHHOLDING
+                           TO Medicare-Withholding
+                       MOVE POST-HEALTH-PREMIUM TO Health-Premium
+                       MOVE POST-RETIREMENT-401K TO Retirement-401k
+                       MOVE POST-BONUS TO Bonus
+               END-READ
+           END-IF
+
+           IF EMPLOYEE-IS-PAYABLE
+               MOVE 'N' TO End-Of-Run-Flag
+               CALL 'ReportGeneration' USING Employee-ID Employee-Data
+                   Gross-Salary Net-Salary Federal-Withholding
+                   State-Withholding FICA-Withholding
+                   Medicare-Withholding Health-Premium Retirement-401k
+                   Bonus End-Of-Run-Flag Report-Status
+               IF REPORT-CALL-FAILED
+                   DISPLAY 'ReportGeneration step failed for employee '
+                       Employee-ID
+                   SET RUN-HAS-FAILED TO TRUE
+               END-IF
+               ADD 1 TO WS-RUN-EMP-COUNT
+               ADD Net-Salary TO WS-RUN-TOTAL-NET
+           END-IF.
+
+       Print-Register-Trailer.
+           SET END-OF-RUN TO TRUE
+           CALL 'ReportGeneration' USING Employee-ID Employee-Data
+               Gross-Salary Net-Salary Federal-Withholding
+               State-Withholding FICA-Withholding Medicare-Withholding
+               Health-Premium Retirement-401k Bonus End-Of-Run-Flag
+               Report-Status
+           IF REPORT-CALL-FAILED
+               DISPLAY 'ReportGeneration trailer step failed'
+               SET RUN-HAS-FAILED TO TRUE
+           END-IF.
+
+       Reconcile-Run-Totals.
+           OPEN OUTPUT RECON-REPORT
+           IF NOT RECON-OK
+               DISPLAY 'Cannot open reconciliation report, status '
+                   WS-RECON-STATUS
+           END-IF
+
+           PERFORM Read-Expected-Control-Total
+
+           MOVE WS-RUN-EMP-COUNT TO WS-RECON-COUNT-EDIT
+           MOVE WS-RUN-TOTAL-NET TO WS-RECON-NET-EDIT
+           STRING 'EMPLOYEES PROCESSED: ' WS-RECON-COUNT-EDIT
+               '   TOTAL NET PAY: ' WS-RECON-NET-EDIT
+               DELIMITED BY SIZE INTO WS-RECON-LINE
+           PERFORM Write-Recon-Line
+
+           IF HAVE-EXPECTED-CTL
+               IF WS-RUN-EMP-COUNT = WS-EXPECTED-COUNT AND
+                   WS-RUN-TOTAL-NET = WS-EXPECTED-NET
+                   MOVE 'RECONCILIATION: MATCH' TO WS-RECON-LINE
+               ELSE
+                   MOVE 'RECONCILIATION: MISMATCH - EXPECTED '
+                       TO WS-RECON-LINE
+                   PERFORM Write-Recon-Line
+                   MOVE WS-EXPECTED-COUNT TO WS-RECON-COUNT-EDIT
+                   MOVE WS-EXPECTED-NET TO WS-RECON-NET-EDIT
+                   STRING 'EXPECTED EMPLOYEES: ' WS-RECON-COUNT-EDIT
+                       '   EXPECTED NET PAY: ' WS-RECON-NET-EDIT
+                       DELIMITED BY SIZE INTO WS-RECON-LINE
+               END-IF
+           ELSE
+               MOVE 'RECONCILIATION: NO EXPECTED CONTROL TOTAL SUPPLIED'
+                   TO WS-RECON-LINE
+           END-IF
+           PERFORM Write-Recon-Line
+
+           CLOSE RECON-REPORT.
+
+       Read-Expected-Control-Total.
+           MOVE 'N' TO WS-HAVE-EXPECTED-CTL
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CTL-OK
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-NET TO WS-EXPECTED-NET
+                       SET HAVE-EXPECTED-CTL TO TRUE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       Write-Recon-Line.
+           DISPLAY WS-RECON-LINE
+           WRITE RECON-REPORT-LINE FROM WS-RECON-LINE.
+
+       Read-Run-Parms.
+           OPEN INPUT RUN-PARM-FILE
+           IF PARM-OK
+               READ RUN-PARM-FILE
+                   AT END
+                       MOVE 0 TO WS-FROM-ID
+                       MOVE 99999 TO WS-TO-ID
+                   NOT AT END
+                       MOVE PARM-FROM-ID TO WS-FROM-ID
+                       MOVE PARM-TO-ID TO WS-TO-ID
+               END-READ
+               CLOSE RUN-PARM-FILE
+           ELSE
+               MOVE 0 TO WS-FROM-ID
+               MOVE 99999 TO WS-TO-ID
+           END-IF.
+
+       Read-Checkpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-EMP-ID
+                   NOT AT END
+                       MOVE CHKPT-LAST-EMP-ID TO WS-LAST-EMP-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-LAST-EMP-ID
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE Employee-ID TO CHKPT-LAST-EMP-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       Clear-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHKPT-LAST-EMP-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM MainProgram.
